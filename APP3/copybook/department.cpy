@@ -0,0 +1,22 @@
+      ******************************************************************
+      * DCLGEN TABLE(EMP1.DEPARTMENT)                                  *
+      *        LIBRARY(ADCDS.SPUFI.COBOL(DCLGEN9))                     *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE EMP1.DEPARTMENT TABLE
+           ( DEPT_CODE                      CHAR(3) NOT NULL,
+             DEPT_NAME                      CHAR(20) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE EMP1.DEPARTMENT                   *
+      * DEPT-CD (NOT DEPT-CODE) - DCLEMPLOYEE ALREADY OWNS DEPT-CODE,  *
+      * RENAMED HERE SO THE TWO CAN BE INCLUDED TOGETHER UNQUALIFIED.  *
+      ******************************************************************
+       01  DCLDEPARTMENT.
+           10 DEPT-CD               PIC X(3).
+           10 DEPT-NAME             PIC X(20).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 2       *
+      ******************************************************************
