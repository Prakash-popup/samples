@@ -0,0 +1,20 @@
+      ******************************************************************
+      * EMPSRVIO - REQUEST/RESPONSE LAYOUT PASSED BETWEEN CRUDPGM AND  *
+      * EMPSRV OVER THE EMPCHAN CHANNEL (CONTAINERS EMPREQ/EMPRESP).   *
+      * ESR-ACTION-CODE: 'I'=INSERT 'S'=SELECT 'U'=UPDATE 'D'=DELETE   *
+      ******************************************************************
+       01  EMPSRV-REQUEST.
+           05  ESR-ACTION-CODE      PIC X(1).
+           05  ESR-EMP-ID           PIC S9(9) USAGE COMP.
+           05  ESR-FIRST-NAME       PIC X(15).
+           05  ESR-LAST-NAME        PIC X(15).
+           05  ESR-SALARY           PIC S9(9) USAGE COMP.
+           05  ESR-DEPT-CODE        PIC X(3).
+
+       01  EMPSRV-RESPONSE.
+           05  ESR-SQLCODE          PIC S9(9) USAGE COMP.
+           05  ESR-OUT-EMP-ID       PIC S9(9) USAGE COMP.
+           05  ESR-OUT-FIRST-NAME   PIC X(15).
+           05  ESR-OUT-LAST-NAME    PIC X(15).
+           05  ESR-OUT-SALARY       PIC S9(9) USAGE COMP.
+           05  ESR-OUT-DEPT-CODE    PIC X(3).
