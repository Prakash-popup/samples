@@ -0,0 +1,22 @@
+      ******************************************************************
+      * DCLGEN TABLE(EMP1.SALARY_LIMITS)                               *
+      *        LIBRARY(ADCDS.SPUFI.COBOL(DCLGEN9))                     *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE EMP1.SALARY_LIMITS TABLE
+           ( LIMIT_ID                       CHAR(1) NOT NULL,
+             MIN_SALARY                     INTEGER NOT NULL,
+             MAX_SALARY                     INTEGER NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE EMP1.SALARY_LIMITS                *
+      ******************************************************************
+       01  DCLSALARY-LIMITS.
+           10 LIMIT-ID              PIC X(1).
+           10 MIN-SALARY            PIC S9(9) USAGE COMP.
+           10 MAX-SALARY            PIC S9(9) USAGE COMP.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 3       *
+      ******************************************************************
