@@ -4,12 +4,14 @@
       *        LANGUAGE(COBOL)                                         *
       *        QUOTE                                                   *
       * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      * 2026-08-08 DEPT_CODE ADDED - SEE DEPARTMENT.CPY                *
       ******************************************************************
            EXEC SQL DECLARE EMP1.EMPLOYEE TABLE
            ( EMP_ID                         INTEGER NOT NULL,
              FIRST_NAME                     CHAR(15) NOT NULL,
              LAST_NAME                      CHAR(15) NOT NULL,
-             SALARY                         INTEGER NOT NULL
+             SALARY                         INTEGER NOT NULL,
+             DEPT_CODE                      CHAR(3) NOT NULL
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE EMP1.EMPLOYEE                      *
@@ -19,6 +21,7 @@
            10 FIRST-NAME           PIC X(15).
            10 LAST-NAME            PIC X(15).
            10 SALARY               PIC S9(9) USAGE COMP.
+           10 DEPT-CODE             PIC X(3).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
       ******************************************************************
