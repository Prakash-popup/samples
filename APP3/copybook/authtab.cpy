@@ -0,0 +1,20 @@
+      ******************************************************************
+      * DCLGEN TABLE(EMP1.AUTH)                                        *
+      *        LIBRARY(ADCDS.SPUFI.COBOL(DCLGEN9))                     *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE EMP1.AUTH TABLE
+           ( OPER_ID                        CHAR(3) NOT NULL,
+             DELETE_AUTH                    CHAR(1) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE EMP1.AUTH                         *
+      ******************************************************************
+       01  DCLAUTH.
+           10 OPER-ID               PIC X(3).
+           10 DELETE-AUTH           PIC X(1).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 2       *
+      ******************************************************************
