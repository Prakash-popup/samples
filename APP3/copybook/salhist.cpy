@@ -0,0 +1,26 @@
+      ******************************************************************
+      * DCLGEN TABLE(EMP1.SALARY_HISTORY)                              *
+      *        LIBRARY(ADCDS.SPUFI.COBOL(DCLGEN9))                     *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE EMP1.SALARY_HISTORY TABLE
+           ( HIST_SEQ                       INTEGER NOT NULL,
+             EMP_ID                         INTEGER NOT NULL,
+             OLD_SALARY                     INTEGER NOT NULL,
+             CHANGED_TS                     TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE EMP1.SALARY_HISTORY               *
+      * EMP_ID IS CARRIED AS HIST-EMPID - DCLEMPLOYEE ALREADY OWNS     *
+      * THE UNQUALIFIED NAME.                                         *
+      ******************************************************************
+       01  DCLSALARY-HISTORY.
+           10 HIST-SEQ              PIC S9(9) USAGE COMP.
+           10 HIST-EMPID            PIC S9(9) USAGE COMP.
+           10 OLD-SALARY            PIC S9(9) USAGE COMP.
+           10 CHANGED-TS            PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4       *
+      ******************************************************************
