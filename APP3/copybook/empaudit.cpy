@@ -0,0 +1,30 @@
+      ******************************************************************
+      * DCLGEN TABLE(EMP1.EMPAUDIT)                                    *
+      *        LIBRARY(ADCDS.SPUFI.COBOL(DCLGEN9))                     *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE EMP1.EMPAUDIT TABLE
+           ( AUDIT_SEQ                      INTEGER NOT NULL,
+             EMP_ID                         INTEGER NOT NULL,
+             ACTION_CODE                    CHAR(1) NOT NULL,
+             TERM_ID                        CHAR(4) NOT NULL,
+             OPER_ID                        CHAR(3) NOT NULL,
+             AUDIT_TS                       TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE EMP1.EMPAUDIT                     *
+      * EMP_ID AND OPER_ID ARE CARRIED AS AUDIT-EMPID/AUDIT-OPERID -   *
+      * DCLEMPLOYEE AND DCLAUTH ALREADY OWN THOSE UNQUALIFIED NAMES.   *
+      ******************************************************************
+       01  DCLEMPAUDIT.
+           10 AUDIT-SEQ             PIC S9(9) USAGE COMP.
+           10 AUDIT-EMPID           PIC S9(9) USAGE COMP.
+           10 ACTION-CODE           PIC X(1).
+           10 TERM-ID               PIC X(4).
+           10 AUDIT-OPERID          PIC X(3).
+           10 AUDIT-TS              PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
+      ******************************************************************
