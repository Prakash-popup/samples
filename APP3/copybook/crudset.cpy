@@ -30,6 +30,12 @@
              03 SALARYA    PICTURE X.
            02  FILLER   PICTURE X(2).
            02  SALARYI  PIC 9(5).
+           02  DEPTL    COMP  PIC  S9(4).
+           02  DEPTF    PICTURE X.
+           02  FILLER REDEFINES DEPTF.
+             03 DEPTA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  DEPTI  PIC X(3).
            02  MSGL    COMP  PIC  S9(4).
            02  MSGF    PICTURE X.
            02  FILLER REDEFINES MSGF.
@@ -59,6 +65,224 @@
            02  SALARYH    PICTURE X.
            02  SALARYO PIC 9(5).
            02  FILLER PICTURE X(3).
+           02  DEPTC    PICTURE X.
+           02  DEPTH    PICTURE X.
+           02  DEPTO  PIC X(3).
+           02  FILLER PICTURE X(3).
            02  MSGC    PICTURE X.
            02  MSGH    PICTURE X.
            02  MSGO  PIC X(79).
+       01  BRWSMAPI.
+           02  FILLER PIC X(12).
+           02  BREMP1L    COMP  PIC  S9(4).
+           02  BREMP1F    PICTURE X.
+           02  FILLER REDEFINES BREMP1F.
+             03 BREMP1A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  BREMP1I  PIC X(2).
+           02  BRFN1L    COMP  PIC  S9(4).
+           02  BRFN1F    PICTURE X.
+           02  FILLER REDEFINES BRFN1F.
+             03 BRFN1A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  BRFN1I  PIC X(15).
+           02  BRLN1L    COMP  PIC  S9(4).
+           02  BRLN1F    PICTURE X.
+           02  FILLER REDEFINES BRLN1F.
+             03 BRLN1A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  BRLN1I  PIC X(15).
+           02  BRSAL1L    COMP  PIC  S9(4).
+           02  BRSAL1F    PICTURE X.
+           02  FILLER REDEFINES BRSAL1F.
+             03 BRSAL1A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  BRSAL1I  PIC X(5).
+           02  BREMP2L    COMP  PIC  S9(4).
+           02  BREMP2F    PICTURE X.
+           02  FILLER REDEFINES BREMP2F.
+             03 BREMP2A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  BREMP2I  PIC X(2).
+           02  BRFN2L    COMP  PIC  S9(4).
+           02  BRFN2F    PICTURE X.
+           02  FILLER REDEFINES BRFN2F.
+             03 BRFN2A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  BRFN2I  PIC X(15).
+           02  BRLN2L    COMP  PIC  S9(4).
+           02  BRLN2F    PICTURE X.
+           02  FILLER REDEFINES BRLN2F.
+             03 BRLN2A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  BRLN2I  PIC X(15).
+           02  BRSAL2L    COMP  PIC  S9(4).
+           02  BRSAL2F    PICTURE X.
+           02  FILLER REDEFINES BRSAL2F.
+             03 BRSAL2A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  BRSAL2I  PIC X(5).
+           02  BREMP3L    COMP  PIC  S9(4).
+           02  BREMP3F    PICTURE X.
+           02  FILLER REDEFINES BREMP3F.
+             03 BREMP3A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  BREMP3I  PIC X(2).
+           02  BRFN3L    COMP  PIC  S9(4).
+           02  BRFN3F    PICTURE X.
+           02  FILLER REDEFINES BRFN3F.
+             03 BRFN3A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  BRFN3I  PIC X(15).
+           02  BRLN3L    COMP  PIC  S9(4).
+           02  BRLN3F    PICTURE X.
+           02  FILLER REDEFINES BRLN3F.
+             03 BRLN3A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  BRLN3I  PIC X(15).
+           02  BRSAL3L    COMP  PIC  S9(4).
+           02  BRSAL3F    PICTURE X.
+           02  FILLER REDEFINES BRSAL3F.
+             03 BRSAL3A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  BRSAL3I  PIC X(5).
+           02  BREMP4L    COMP  PIC  S9(4).
+           02  BREMP4F    PICTURE X.
+           02  FILLER REDEFINES BREMP4F.
+             03 BREMP4A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  BREMP4I  PIC X(2).
+           02  BRFN4L    COMP  PIC  S9(4).
+           02  BRFN4F    PICTURE X.
+           02  FILLER REDEFINES BRFN4F.
+             03 BRFN4A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  BRFN4I  PIC X(15).
+           02  BRLN4L    COMP  PIC  S9(4).
+           02  BRLN4F    PICTURE X.
+           02  FILLER REDEFINES BRLN4F.
+             03 BRLN4A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  BRLN4I  PIC X(15).
+           02  BRSAL4L    COMP  PIC  S9(4).
+           02  BRSAL4F    PICTURE X.
+           02  FILLER REDEFINES BRSAL4F.
+             03 BRSAL4A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  BRSAL4I  PIC X(5).
+           02  BREMP5L    COMP  PIC  S9(4).
+           02  BREMP5F    PICTURE X.
+           02  FILLER REDEFINES BREMP5F.
+             03 BREMP5A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  BREMP5I  PIC X(2).
+           02  BRFN5L    COMP  PIC  S9(4).
+           02  BRFN5F    PICTURE X.
+           02  FILLER REDEFINES BRFN5F.
+             03 BRFN5A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  BRFN5I  PIC X(15).
+           02  BRLN5L    COMP  PIC  S9(4).
+           02  BRLN5F    PICTURE X.
+           02  FILLER REDEFINES BRLN5F.
+             03 BRLN5A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  BRLN5I  PIC X(15).
+           02  BRSAL5L    COMP  PIC  S9(4).
+           02  BRSAL5F    PICTURE X.
+           02  FILLER REDEFINES BRSAL5F.
+             03 BRSAL5A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  BRSAL5I  PIC X(5).
+           02  BRMSGL    COMP  PIC  S9(4).
+           02  BRMSGF    PICTURE X.
+           02  FILLER REDEFINES BRMSGF.
+             03 BRMSGA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  BRMSGI  PIC X(79).
+       01  BRWSMAPO REDEFINES BRWSMAPI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  BREMP1C    PICTURE X.
+           02  BREMP1H    PICTURE X.
+           02  BREMP1O PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  BRFN1C    PICTURE X.
+           02  BRFN1H    PICTURE X.
+           02  BRFN1O  PIC X(15).
+           02  FILLER PICTURE X(3).
+           02  BRLN1C    PICTURE X.
+           02  BRLN1H    PICTURE X.
+           02  BRLN1O  PIC X(15).
+           02  FILLER PICTURE X(3).
+           02  BRSAL1C    PICTURE X.
+           02  BRSAL1H    PICTURE X.
+           02  BRSAL1O PIC X(5).
+           02  FILLER PICTURE X(3).
+           02  BREMP2C    PICTURE X.
+           02  BREMP2H    PICTURE X.
+           02  BREMP2O PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  BRFN2C    PICTURE X.
+           02  BRFN2H    PICTURE X.
+           02  BRFN2O  PIC X(15).
+           02  FILLER PICTURE X(3).
+           02  BRLN2C    PICTURE X.
+           02  BRLN2H    PICTURE X.
+           02  BRLN2O  PIC X(15).
+           02  FILLER PICTURE X(3).
+           02  BRSAL2C    PICTURE X.
+           02  BRSAL2H    PICTURE X.
+           02  BRSAL2O PIC X(5).
+           02  FILLER PICTURE X(3).
+           02  BREMP3C    PICTURE X.
+           02  BREMP3H    PICTURE X.
+           02  BREMP3O PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  BRFN3C    PICTURE X.
+           02  BRFN3H    PICTURE X.
+           02  BRFN3O  PIC X(15).
+           02  FILLER PICTURE X(3).
+           02  BRLN3C    PICTURE X.
+           02  BRLN3H    PICTURE X.
+           02  BRLN3O  PIC X(15).
+           02  FILLER PICTURE X(3).
+           02  BRSAL3C    PICTURE X.
+           02  BRSAL3H    PICTURE X.
+           02  BRSAL3O PIC X(5).
+           02  FILLER PICTURE X(3).
+           02  BREMP4C    PICTURE X.
+           02  BREMP4H    PICTURE X.
+           02  BREMP4O PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  BRFN4C    PICTURE X.
+           02  BRFN4H    PICTURE X.
+           02  BRFN4O  PIC X(15).
+           02  FILLER PICTURE X(3).
+           02  BRLN4C    PICTURE X.
+           02  BRLN4H    PICTURE X.
+           02  BRLN4O  PIC X(15).
+           02  FILLER PICTURE X(3).
+           02  BRSAL4C    PICTURE X.
+           02  BRSAL4H    PICTURE X.
+           02  BRSAL4O PIC X(5).
+           02  FILLER PICTURE X(3).
+           02  BREMP5C    PICTURE X.
+           02  BREMP5H    PICTURE X.
+           02  BREMP5O PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  BRFN5C    PICTURE X.
+           02  BRFN5H    PICTURE X.
+           02  BRFN5O  PIC X(15).
+           02  FILLER PICTURE X(3).
+           02  BRLN5C    PICTURE X.
+           02  BRLN5H    PICTURE X.
+           02  BRLN5O  PIC X(15).
+           02  FILLER PICTURE X(3).
+           02  BRSAL5C    PICTURE X.
+           02  BRSAL5H    PICTURE X.
+           02  BRSAL5O PIC X(5).
+           02  FILLER PICTURE X(3).
+           02  BRMSGC    PICTURE X.
+           02  BRMSGH    PICTURE X.
+           02  BRMSGO  PIC X(79).
