@@ -0,0 +1,24 @@
+      ******************************************************************
+      * DCLGEN TABLE(EMP1.EMPCTLTOT)                                   *
+      *        LIBRARY(ADCDS.SPUFI.COBOL(DCLGEN9))                     *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE EMP1.EMPCTLTOT TABLE
+           ( CTL_ID                         CHAR(1) NOT NULL,
+             ROW_COUNT                      INTEGER NOT NULL,
+             SALARY_TOTAL                   INTEGER NOT NULL,
+             AS_OF_TS                       TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE EMP1.EMPCTLTOT                    *
+      ******************************************************************
+       01  DCLEMPCTLTOT.
+           10 CTL-ID                PIC X(1).
+           10 ROW-COUNT             PIC S9(9) USAGE COMP.
+           10 SALARY-TOTAL          PIC S9(9) USAGE COMP.
+           10 AS-OF-TS              PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4       *
+      ******************************************************************
