@@ -0,0 +1,20 @@
+//EMPRPTJ  JOB (ACCTNO),'EMPLOYEE ROSTER',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************
+//*  PRINTS THE PAGINATED EMPLOYEE ROSTER REPORT, SORTED   *
+//*  BY LAST NAME, WITH PAGE SALARY SUBTOTALS AND A        *
+//*  REPORT GRAND TOTAL.  RUN EMPRPT UNDER DSN.            *
+//*********************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=APP3.LOADLIB,DISP=SHR
+//         DD   DSN=DSN.DB2V13.SDSNEXIT,DISP=SHR
+//         DD   DSN=DSN.DB2V13.SDSNLOAD,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//RPTOUT   DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN  PROGRAM(EMPRPT) PLAN(EMPRPT) LIB('APP3.LOADLIB')
+  END
+/*
