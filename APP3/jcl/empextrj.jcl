@@ -0,0 +1,22 @@
+//EMPEXTRJ JOB (ACCTNO),'PAYROLL EXTRACT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************
+//*  NIGHTLY EXTRACT OF THE EMPLOYEE TABLE TO A FIXED-     *
+//*  LENGTH SEQUENTIAL INTERFACE FILE FOR PICKUP BY THE    *
+//*  DOWNSTREAM PAYROLL SYSTEM.  RUN EMPEXTR UNDER DSN.    *
+//*********************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=APP3.LOADLIB,DISP=SHR
+//         DD   DSN=DSN.DB2V13.SDSNEXIT,DISP=SHR
+//         DD   DSN=DSN.DB2V13.SDSNLOAD,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//PAYOUT   DD   DSN=APP3.PAYROLL.EMPEXTR,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(50,50),RLSE),
+//             DCB=(RECFM=FB,LRECL=57,BLKSIZE=0)
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN  PROGRAM(EMPEXTR) PLAN(EMPEXTR) LIB('APP3.LOADLIB')
+  END
+/*
