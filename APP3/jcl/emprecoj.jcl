@@ -0,0 +1,21 @@
+//EMPRECOJ JOB (ACCTNO),'EMPLOYEE RECON',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************
+//*  RECONCILES EMPLOYEE ROW COUNT AND SALARY TOTAL        *
+//*  AGAINST THE STORED CONTROL ROW IN EMPCTLTOT, FLAGS     *
+//*  ANY DISCREPANCY, AND REFRESHES THE CONTROL ROW FOR     *
+//*  THE NEXT RUN.  RUN EMPRECO UNDER DSN.                  *
+//*********************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=APP3.LOADLIB,DISP=SHR
+//         DD   DSN=DSN.DB2V13.SDSNEXIT,DISP=SHR
+//         DD   DSN=DSN.DB2V13.SDSNLOAD,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//RECOUT   DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN  PROGRAM(EMPRECO) PLAN(EMPRECO) LIB('APP3.LOADLIB')
+  END
+/*
