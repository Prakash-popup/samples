@@ -0,0 +1,86 @@
+CRUDSET  DFHMSD TYPE=&SYSPARM,                                         X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES,                                            X
+               CTRL=(FREEKB),                                          X
+               MAPATTS=(COLOR,HILIGHT),                                X
+               DSATTS=(COLOR,HILIGHT)
+*
+*        CRUDMAP - SINGLE EMPLOYEE MAINTENANCE SCREEN
+*
+CRUDMAP  DFHMDI SIZE=(24,80)
+*
+         DFHMDF POS=(01,30),LENGTH=19,ATTRB=(ASKIP,BRT),               X
+               INITIAL='EMPLOYEE MAINTENANCE'
+*
+         DFHMDF POS=(03,03),LENGTH=09,ATTRB=ASKIP,                     X
+               INITIAL='EMP ID  :'
+EMPID    DFHMDF POS=(03,13),LENGTH=02,ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(04,03),LENGTH=09,ATTRB=ASKIP,                     X
+               INITIAL='ACTION  :'
+ACTION   DFHMDF POS=(04,13),LENGTH=01,ATTRB=(UNPROT,NUM)
+         DFHMDF POS=(04,16),LENGTH=47,ATTRB=ASKIP,                     X
+               INITIAL='1=CREATE 2=RETRIEVE 3=UPDATE 4=DELETE 5=BROWSE'
+         DFHMDF POS=(05,16),LENGTH=22,ATTRB=ASKIP,                     X
+               INITIAL='6=SEARCH BY LAST NAME'
+         DFHMDF POS=(06,16),LENGTH=26,ATTRB=ASKIP,                     X
+               INITIAL='7=EXPORT RETRIEVED RECORD'
+*
+         DFHMDF POS=(08,03),LENGTH=09,ATTRB=ASKIP,                     X
+               INITIAL='FIRST NM:'
+FNAME    DFHMDF POS=(08,13),LENGTH=15,ATTRB=UNPROT
+*
+         DFHMDF POS=(09,03),LENGTH=09,ATTRB=ASKIP,                     X
+               INITIAL='LAST NM :'
+LNAME    DFHMDF POS=(09,13),LENGTH=15,ATTRB=UNPROT
+*
+         DFHMDF POS=(10,03),LENGTH=09,ATTRB=ASKIP,                     X
+               INITIAL='SALARY  :'
+SALARY   DFHMDF POS=(10,13),LENGTH=05,ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(11,03),LENGTH=09,ATTRB=ASKIP,                     X
+               INITIAL='DEPT    :'
+DEPT     DFHMDF POS=(11,13),LENGTH=03,ATTRB=UNPROT
+*
+MSG      DFHMDF POS=(22,01),LENGTH=79,ATTRB=(ASKIP,BRT)
+*
+*        BRWSMAP - SCROLLABLE EMPLOYEE LIST (PF7=UP, PF8=DOWN)
+*
+BRWSMAP  DFHMDI SIZE=(24,80)
+*
+         DFHMDF POS=(01,25),LENGTH=30,ATTRB=(ASKIP,BRT),               X
+               INITIAL='EMPLOYEE BROWSE - PF7/PF8 PAGE'
+         DFHMDF POS=(02,03),LENGTH=53,ATTRB=ASKIP,                     X
+               INITIAL='EMP ID  FIRST NAME      LAST NAME       SALARY'
+*
+BREMP1   DFHMDF POS=(04,03),LENGTH=02,ATTRB=ASKIP
+BRFN1    DFHMDF POS=(04,11),LENGTH=15,ATTRB=ASKIP
+BRLN1    DFHMDF POS=(04,27),LENGTH=15,ATTRB=ASKIP
+BRSAL1   DFHMDF POS=(04,43),LENGTH=05,ATTRB=ASKIP
+*
+BREMP2   DFHMDF POS=(05,03),LENGTH=02,ATTRB=ASKIP
+BRFN2    DFHMDF POS=(05,11),LENGTH=15,ATTRB=ASKIP
+BRLN2    DFHMDF POS=(05,27),LENGTH=15,ATTRB=ASKIP
+BRSAL2   DFHMDF POS=(05,43),LENGTH=05,ATTRB=ASKIP
+*
+BREMP3   DFHMDF POS=(06,03),LENGTH=02,ATTRB=ASKIP
+BRFN3    DFHMDF POS=(06,11),LENGTH=15,ATTRB=ASKIP
+BRLN3    DFHMDF POS=(06,27),LENGTH=15,ATTRB=ASKIP
+BRSAL3   DFHMDF POS=(06,43),LENGTH=05,ATTRB=ASKIP
+*
+BREMP4   DFHMDF POS=(07,03),LENGTH=02,ATTRB=ASKIP
+BRFN4    DFHMDF POS=(07,11),LENGTH=15,ATTRB=ASKIP
+BRLN4    DFHMDF POS=(07,27),LENGTH=15,ATTRB=ASKIP
+BRSAL4   DFHMDF POS=(07,43),LENGTH=05,ATTRB=ASKIP
+*
+BREMP5   DFHMDF POS=(08,03),LENGTH=02,ATTRB=ASKIP
+BRFN5    DFHMDF POS=(08,11),LENGTH=15,ATTRB=ASKIP
+BRLN5    DFHMDF POS=(08,27),LENGTH=15,ATTRB=ASKIP
+BRSAL5   DFHMDF POS=(08,43),LENGTH=05,ATTRB=ASKIP
+*
+BRMSG    DFHMDF POS=(22,01),LENGTH=79,ATTRB=(ASKIP,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
