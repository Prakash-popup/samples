@@ -0,0 +1,135 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. EMPEXTR.
+000030 AUTHOR. D RENWICK.
+000040 INSTALLATION. APP3 PAYROLL SYSTEMS.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED.
+000070****************************************************************
+000080*                                                              *
+000090*    PROGRAM  : EMPEXTR                                       *
+000100*    FUNCTION : NIGHTLY EXTRACT OF THE EMPLOYEE TABLE TO A     *
+000110*               FIXED-LENGTH SEQUENTIAL INTERFACE FILE FOR     *
+000120*               PICKUP BY THE DOWNSTREAM PAYROLL SYSTEM.       *
+000130*    CALLED BY: JOB EMPEXTRJ, STEP STEP010.                    *
+000140*                                                              *
+000150****************************************************************
+000160*    MODIFICATION HISTORY
+000170*    --------------------
+000180*    08/08/2026  DLR  INITIAL VERSION.
+000190****************************************************************
+000200 ENVIRONMENT DIVISION.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT PAYFILE   ASSIGN TO PAYOUT
+000240            ORGANIZATION IS SEQUENTIAL.
+000250
+000260 DATA DIVISION.
+000270 FILE SECTION.
+000280 FD  PAYFILE
+000290     RECORDING MODE IS F
+000300     LABEL RECORDS ARE STANDARD.
+000310 01  PAY-RECORD.
+000320     05  PAY-EMP-ID              PIC 9(09).
+000330     05  PAY-FIRST-NAME          PIC X(15).
+000340     05  PAY-LAST-NAME           PIC X(15).
+000350     05  PAY-DEPT-CODE           PIC X(03).
+000360     05  PAY-SALARY              PIC 9(09).
+000370     05  FILLER                  PIC X(06).
+000380
+000390 WORKING-STORAGE SECTION.
+000400****************************************************************
+000410*    SWITCHES AND COUNTERS                                     *
+000420****************************************************************
+000430 01  WS-SWITCHES.
+000440     05  WS-SW-EOF                  PIC X(01) VALUE 'N'.
+000450         88  WS-EOF-EMPLOYEES           VALUE 'Y'.
+000460
+000470 01  WS-COUNTERS.
+000480     05  WS-EXTRACT-COUNT           PIC 9(07) USAGE COMP
+000490                                         VALUE ZERO.
+000500
+000510     EXEC SQL
+000520       INCLUDE SQLCA
+000530     END-EXEC.
+000540
+000550     EXEC SQL
+000560       INCLUDE EMPLOYEE
+000570     END-EXEC.
+000580
+000590 PROCEDURE DIVISION.
+000600
+000610 0000-MAINLINE.
+000620     PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+000630     PERFORM 2000-EXTRACT-ROW     THRU 2000-EXIT
+000640         UNTIL WS-EOF-EMPLOYEES
+000650     PERFORM 8000-TERMINATE       THRU 8000-EXIT
+000660     GO TO 9999-EXIT.
+000670
+000680****************************************************************
+000690*    1000-INITIALIZE - OPEN FILES, OPEN CURSOR, PRIME EOF       *
+000700****************************************************************
+000710 1000-INITIALIZE.
+000720     OPEN OUTPUT PAYFILE
+000730
+000740     EXEC SQL
+000750       DECLARE EMPEXTCSR CURSOR FOR
+000760       SELECT EMP_ID, FIRST_NAME, LAST_NAME, SALARY, DEPT_CODE
+000770         FROM EMPLOYEE
+000780        ORDER BY EMP_ID
+000790     END-EXEC
+000800
+000810     EXEC SQL OPEN EMPEXTCSR END-EXEC
+000820
+000830     PERFORM 2100-FETCH-EMPLOYEE THRU 2100-EXIT.
+000840 1000-EXIT.
+000850     EXIT.
+000860
+000870****************************************************************
+000880*    2000-EXTRACT-ROW - FORMAT AND WRITE ONE PAYROLL RECORD     *
+000890****************************************************************
+000900 2000-EXTRACT-ROW.
+000910     MOVE SPACES          TO PAY-RECORD
+000920     MOVE EMP-ID          TO PAY-EMP-ID
+000930     MOVE FIRST-NAME      TO PAY-FIRST-NAME
+000940     MOVE LAST-NAME       TO PAY-LAST-NAME
+000950     MOVE DEPT-CODE       TO PAY-DEPT-CODE
+000960     MOVE SALARY          TO PAY-SALARY
+000970
+000980     WRITE PAY-RECORD
+000990
+001000     ADD 1 TO WS-EXTRACT-COUNT
+001010
+001020     PERFORM 2100-FETCH-EMPLOYEE THRU 2100-EXIT.
+001030 2000-EXIT.
+001040     EXIT.
+001050
+001060****************************************************************
+001070*    2100-FETCH-EMPLOYEE - GET THE NEXT ROW, SET EOF ON END     *
+001080****************************************************************
+001090 2100-FETCH-EMPLOYEE.
+001100     EXEC SQL
+001110       FETCH EMPEXTCSR
+001120        INTO :EMP-ID, :FIRST-NAME, :LAST-NAME, :SALARY,
+001130             :DEPT-CODE
+001140     END-EXEC
+001150
+001160     IF SQLCODE NOT = 0
+001170        MOVE 'Y' TO WS-SW-EOF
+001180     END-IF.
+001190 2100-EXIT.
+001200     EXIT.
+001210
+001220****************************************************************
+001230*    8000-TERMINATE - CLOSE CURSOR AND FILE, DISPLAY COUNT      *
+001240****************************************************************
+001250 8000-TERMINATE.
+001260     EXEC SQL CLOSE EMPEXTCSR END-EXEC
+001270
+001280     CLOSE PAYFILE
+001290
+001300     DISPLAY 'EMPEXTR - RECORDS EXTRACTED: ' WS-EXTRACT-COUNT.
+001310 8000-EXIT.
+001320     EXIT.
+001330
+001340 9999-EXIT.
+001350     GOBACK.
