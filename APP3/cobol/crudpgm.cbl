@@ -6,6 +6,15 @@
       *   OPERATIONS ON TABLE EMPLOYEE.                 *
       *   THE PROGRAM INTERACTS WITH THE CRUDSET MAPSET *
       *   TO RECEIVE AND SEND EMPLOYEE DATA.            *
+      *                                                 *
+      *   THE CREATE/RETRIEVE/UPDATE/DELETE PROPER ARE  *
+      *   DONE BY LINKING TO EMPSRV OVER THE EMPCHAN     *
+      *   CHANNEL SO OTHER CICS PROGRAMS CAN REACH THE  *
+      *   SAME LOGIC. THE DUPLICATE-NAME CHECK, SALARY  *
+      *   HISTORY LOOKUP, LAST-NAME SEARCH AND BROWSE   *
+      *   CURSORS STILL QUERY EMPLOYEE DIRECTLY SINCE   *
+      *   THEY ARE READ-ONLY LOOKUPS EMPSRV DOES NOT    *
+      *   EXPOSE.                                       *
       ***************************************************
 
        ENVIRONMENT DIVISION.
@@ -13,11 +22,67 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 WS-SQLCODE  PIC -999.
-       01 WS-COMMAREA PIC X(1).
+
+       01 WS-COMMAREA.
+           05 WS-CA-LAST-ACTION     PIC 9(1).
+           05 WS-CA-LAST-EMPID      PIC 9(2).
+           05 WS-CA-SCREEN-STATE    PIC X(1).
+               88 WS-CA-PENDING-DELETE   VALUE 'D'.
+               88 WS-CA-PENDING-DUP      VALUE 'C'.
+               88 WS-CA-PENDING-UPDATE   VALUE 'U'.
+               88 WS-CA-BROWSE-ACTIVE    VALUE 'B'.
+           05 WS-CA-BRWS-TOP-EMPID  PIC 9(2).
+           05 WS-CA-BRWS-NEXT-EMPID PIC 9(2).
+           05 WS-CA-HELD-FNAME      PIC X(15).
+           05 WS-CA-HELD-LNAME      PIC X(15).
+           05 WS-CA-HELD-SALARY     PIC 9(5).
+           05 WS-CA-HELD-DEPT       PIC X(3).
+
+       01 WS-EDIT-OK       PIC X(1).
+           88 WS-EDIT-IS-OK    VALUE 'Y'.
+       01 WS-EDIT-MSG      PIC X(79).
+
+       01 WS-DUP-FOUND-SW  PIC X(1).
+           88 WS-DUP-FOUND     VALUE 'Y'.
+       01 WS-DUP-EMPID     PIC 9(4) VALUE ZERO.
+
+       01 WS-MIN-SALARY    PIC S9(9) USAGE COMP.
+       01 WS-MAX-SALARY    PIC S9(9) USAGE COMP.
+       01 WS-OLD-SALARY    PIC S9(9) USAGE COMP.
+
+       01 WS-AUTH-SW       PIC X(1).
+           88 WS-DELETE-AUTHORIZED VALUE 'Y'.
+
+       01 WS-AUDIT-ACTION  PIC X(1).
+
+       01 WS-SEARCH-PATTERN PIC X(16).
+
+       01 WS-BR-TABLE.
+           05 WS-BR-ROW OCCURS 5 TIMES.
+               10 WS-BR-EMPID   PIC 9(2).
+               10 WS-BR-FNAME   PIC X(15).
+               10 WS-BR-LNAME   PIC X(15).
+               10 WS-BR-SALARY  PIC 9(5).
+       01 WS-BR-ROW-TEMP.
+           05 WS-BR-EMPID-T  PIC 9(2).
+           05 WS-BR-FNAME-T  PIC X(15).
+           05 WS-BR-LNAME-T  PIC X(15).
+           05 WS-BR-SALARY-T PIC 9(5).
+       01 WS-BR-COUNT  PIC 9(1) VALUE ZERO.
+       01 WS-BR-IDX    PIC 9(1) VALUE ZERO.
+       01 WS-BR-JDX    PIC 9(1) VALUE ZERO.
+
+       01 WS-EXPORT-RECORD.
+           05 WS-EXP-EMPID   PIC 9(2).
+           05 WS-EXP-FNAME   PIC X(15).
+           05 WS-EXP-LNAME   PIC X(15).
+           05 WS-EXP-SALARY  PIC 9(5).
+           05 WS-EXP-DEPT    PIC X(3).
+           05 FILLER         PIC X(9).
 
        COPY DFHAID.
        COPY CRUDSET.
-
+       COPY EMPSRVIO.
 
            EXEC SQL
              INCLUDE SQLCA
@@ -27,12 +92,54 @@
              INCLUDE EMPLOYEE
            END-EXEC.
 
+           EXEC SQL
+             INCLUDE DEPARTMENT
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE SALLIMIT
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE EMPAUDIT
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE SALHIST
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE AUTHTAB
+           END-EXEC.
+
        LINKAGE SECTION.
 
-       01 DFHCOMMAREA PIC X(1).
+       01 DFHCOMMAREA PIC X(46).
 
        PROCEDURE DIVISION.
 
+           EXEC SQL
+             DECLARE BRWSFCSR CURSOR FOR
+             SELECT EMP_ID, FIRST_NAME, LAST_NAME, SALARY
+               FROM EMPLOYEE
+              WHERE EMP_ID >= :EMP-ID
+              ORDER BY EMP_ID ASC
+           END-EXEC.
+
+           EXEC SQL
+             DECLARE BRWSBCSR CURSOR FOR
+             SELECT EMP_ID, FIRST_NAME, LAST_NAME, SALARY
+               FROM EMPLOYEE
+              WHERE EMP_ID < :EMP-ID
+              ORDER BY EMP_ID DESC
+           END-EXEC.
+
+           IF EIBCALEN NOT = ZERO
+              MOVE DFHCOMMAREA TO WS-COMMAREA
+           ELSE
+              MOVE LOW-VALUES TO WS-COMMAREA
+           END-IF
+
            EVALUATE TRUE
 
              WHEN EIBCALEN = ZERO
@@ -42,6 +149,7 @@
 
              WHEN EIBAID = DFHCLEAR
       *        LOGIC FOR WHEN THE USER PRESSES THE CLEAR KEY
+               MOVE LOW-VALUES TO WS-COMMAREA
                MOVE LOW-VALUES TO CRUDMAPO
                PERFORM SEND-MAP
 
@@ -56,159 +164,72 @@
                  RETURN
                END-EXEC
 
+             WHEN EIBAID = DFHPF7
+      *        LOGIC FOR WHEN THE USER PRESSES PF7 (BROWSE PAGE BACK)
+               IF WS-CA-BROWSE-ACTIVE
+                  PERFORM BROWSE-PAGE-BACKWARD
+                  PERFORM SEND-BROWSE-MAP
+               ELSE
+                  MOVE LOW-VALUES TO CRUDMAPO
+                  MOVE "INVALID KEY PRESSED" TO MSGO
+                  PERFORM SEND-MAP
+               END-IF
+
+             WHEN EIBAID = DFHPF8
+      *        LOGIC FOR WHEN THE USER PRESSES PF8 (BROWSE PAGE FWD)
+               IF WS-CA-BROWSE-ACTIVE
+                  PERFORM BROWSE-PAGE-FORWARD
+                  PERFORM SEND-BROWSE-MAP
+               ELSE
+                  MOVE LOW-VALUES TO CRUDMAPO
+                  MOVE "INVALID KEY PRESSED" TO MSGO
+                  PERFORM SEND-MAP
+               END-IF
+
              WHEN EIBAID = DFHENTER
       *        LOGIC FOR WHEN THE USER PRESSES THE ENTER KEY
-               PERFORM RECEIVE-MAP
-
-               EVALUATE ACTIONI
-      *          CREATE
-                 WHEN 1
-                    IF FNAMEI = SPACES
-                    OR LNAMEI = SPACES
-                    OR SALARYI IS NOT NUMERIC
-                       MOVE LOW-VALUES TO CRUDMAPO
-                       MOVE 'FIRST NAME, LAST NAME AND SALARY ARE REQUIR
-      -                     'ED.'
-                         TO MSGO
-                    ELSE
-                       MOVE FNAMEI TO FIRST-NAME
-                       MOVE LNAMEI TO LAST-NAME
-                       MOVE SALARYI TO SALARY
-
-                       EXEC SQL
-                         INSERT INTO EMPLOYEE
-                         (FIRST_NAME, LAST_NAME, SALARY)
-                         VALUES
-                         (:FIRST-NAME, :LAST-NAME, :SALARY)
-                       END-EXEC
-
-                       EVALUATE SQLCODE
-                         WHEN 0
-                           MOVE LOW-VALUES TO CRUDMAPO
-                           MOVE 'EMPLOYEE CREATED' TO MSGO
-                         WHEN OTHER
-                           MOVE SQLCODE TO WS-SQLCODE
-                           STRING 'AN ERROR OCCURRED. SQLCODE: '
-                                   WS-SQLCODE
-                                   DELIMITED BY SIZE
-                                   INTO MSGO
-                           END-STRING
-                       END-EVALUATE
-                    END-IF
-      *          RETRIEVE
-                 WHEN 2
-                    IF EMPIDI IS NOT NUMERIC
-                       MOVE LOW-VALUES TO CRUDMAPO
-                       MOVE 'EMPLOYEE ID IS REQUIRED.' TO MSGO
-                    ELSE
-                       MOVE EMPIDI TO EMP-ID
-
-                       EXEC SQL
-                          SELECT FIRST_NAME,
-                                 LAST_NAME,
-                                 SALARY
-                            INTO :FIRST-NAME,
-                                 :LAST-NAME,
-                                 :SALARY
-                            FROM EMPLOYEE
-                            WHERE EMP_ID = :EMP-ID
-                       END-EXEC
-
-                       EVALUATE SQLCODE
-                         WHEN 0
-                           MOVE LOW-VALUES TO CRUDMAPO
-                           MOVE EMP-ID TO EMPIDO
-                           MOVE FIRST-NAME TO FNAMEO
-                           MOVE LAST-NAME TO LNAMEO
-                           MOVE SALARY TO SALARYO
-                           MOVE 'EMPLOYEE RETRIEVED' TO MSGO
-                         WHEN 100
-                           MOVE LOW-VALUES TO CRUDMAPO
-                           MOVE 'EMPLOYEE NOT FOUND§' TO MSGO
-                         WHEN OTHER
-                           MOVE SQLCODE TO WS-SQLCODE
-                           STRING 'AN ERROR OCCURRED. SQLCODE: '
-                                   WS-SQLCODE
-                                   DELIMITED BY SIZE
-                                   INTO MSGO
-                           END-STRING
-                       END-EVALUATE
-                    END-IF
-      *          UPDATE
-                 WHEN 3
-                    IF FNAMEI = SPACES
-                    OR LNAMEI = SPACES
-                    OR SALARYI IS NOT NUMERIC
-                    OR EMPIDI  IS NOT NUMERIC
-                       MOVE LOW-VALUES TO CRUDMAPO
-                       MOVE 'EMPLOYEE ID, FIRST NAME, LAST NAME AND SALA
-      -                     'RY ARE REQUIRED.'
-                         TO MSGO
-                    ELSE
-                       MOVE EMPIDI TO EMP-ID
-                       MOVE FNAMEI TO FIRST-NAME
-                       MOVE LNAMEI TO LAST-NAME
-                       MOVE SALARYI TO SALARY
-
-                       EXEC SQL
-                          UPDATE EMPLOYEE
-                          SET FIRST_NAME = :FIRST-NAME,
-                              LAST_NAME = :LAST-NAME,
-                              SALARY = :SALARY
-                          WHERE EMP_ID = :EMP-ID
-                       END-EXEC
-
-                       EVALUATE SQLCODE
-                         WHEN 0
-                           MOVE LOW-VALUES TO CRUDMAPO
-                           MOVE 'EMPLOYEE UPDATED' TO MSGO
-                         WHEN 100
-                           MOVE LOW-VALUES TO CRUDMAPO
-                           MOVE 'EMPLOYEE NOT FOUND§' TO MSGO
-                         WHEN OTHER
-                           MOVE SQLCODE TO WS-SQLCODE
-                           STRING 'AN ERROR OCCURRED. SQLCODE: '
-                                   WS-SQLCODE
-                                   DELIMITED BY SIZE
-                                   INTO MSGO
-                           END-STRING
-                       END-EVALUATE
-                    END-IF
-      *          DELETE
-                 WHEN 4
-                    IF EMPIDI IS NOT NUMERIC
-                       MOVE LOW-VALUES TO CRUDMAPO
-                       MOVE 'EMPLOYEE ID IS REQUIRED.' TO MSGO
-                    ELSE
-                       MOVE EMPIDI TO EMP-ID
-
-                       EXEC SQL
-                          DELETE FROM EMPLOYEE
-                          WHERE EMP_ID = :EMP-ID
-                       END-EXEC
-
-                       EVALUATE SQLCODE
-                         WHEN 0
-                           MOVE LOW-VALUES TO CRUDMAPO
-                           MOVE 'EMPLOYEE DELETED' TO MSGO
-                         WHEN 100
-                           MOVE LOW-VALUES TO CRUDMAPO
-                           MOVE 'EMPLOYEE NOT FOUND§' TO MSGO
-                         WHEN OTHER
-                           MOVE SQLCODE TO WS-SQLCODE
-                           STRING 'AN ERROR OCCURRED. SQLCODE: '
-                                   WS-SQLCODE
-                                   DELIMITED BY SIZE
-                                   INTO MSGO
-                           END-STRING
-                       END-EVALUATE
-                    END-IF
-                 WHEN OTHER
-                    MOVE LOW-VALUES TO CRUDMAPO
-                    MOVE "INVALID ACTION" TO MSGO
-               END-EVALUATE
-
-               PERFORM SEND-MAP
+               IF WS-CA-BROWSE-ACTIVE
+      *           ENTER FROM THE BROWSE LIST RETURNS TO CRUDMAP
+                  MOVE LOW-VALUES TO WS-COMMAREA
+                  MOVE LOW-VALUES TO CRUDMAPO
+                  MOVE "BROWSE ENDED. ENTER A COMMAND." TO MSGO
+                  PERFORM SEND-MAP
+               ELSE
+                  PERFORM RECEIVE-MAP
+
+                  EVALUATE ACTIONI
+      *              CREATE
+                      WHEN 1
+                        PERFORM PROCESS-CREATE
+      *              RETRIEVE
+                      WHEN 2
+                        PERFORM PROCESS-RETRIEVE
+      *              UPDATE
+                      WHEN 3
+                        PERFORM PROCESS-UPDATE
+      *              DELETE
+                      WHEN 4
+                        PERFORM PROCESS-DELETE
+      *              BROWSE
+                      WHEN 5
+                        PERFORM PROCESS-BROWSE-START
+      *              SEARCH BY LAST NAME
+                      WHEN 6
+                        PERFORM PROCESS-SEARCH
+      *              EXPORT RETRIEVED EMPLOYEE
+                      WHEN 7
+                        PERFORM PROCESS-EXPORT
+                      WHEN OTHER
+                        MOVE LOW-VALUES TO CRUDMAPO
+                        MOVE "INVALID ACTION" TO MSGO
+                  END-EVALUATE
+
+                  IF WS-CA-BROWSE-ACTIVE
+                     PERFORM SEND-BROWSE-MAP
+                  ELSE
+                     PERFORM SEND-MAP
+                  END-IF
+               END-IF
 
              WHEN OTHER
       *        LOGIC FOR ANY OTHER CASES
@@ -243,3 +264,757 @@
            END-EXEC.
 
            EXIT.
+
+       SEND-BROWSE-MAP.
+
+           EXEC CICS SEND
+              MAP    ('BRWSMAP')
+              MAPSET ('CRUDSET')
+              FROM   (BRWSMAPO)
+              ERASE
+           END-EXEC.
+
+           EXIT.
+
+      ***************************************************
+      *  CREATE                                         *
+      ***************************************************
+       PROCESS-CREATE.
+
+           PERFORM EDIT-CREATE-INPUT
+
+           IF WS-EDIT-IS-OK
+              IF WS-CA-PENDING-DUP
+              AND WS-CA-LAST-ACTION = 1
+              AND WS-CA-HELD-FNAME = FIRST-NAME
+              AND WS-CA-HELD-LNAME = LAST-NAME
+              AND WS-CA-HELD-SALARY = SALARY
+              AND WS-CA-HELD-DEPT = DEPT-CODE
+                 PERFORM INSERT-NEW-EMPLOYEE
+              ELSE
+                 PERFORM CHECK-DUPLICATE-NAME
+                 IF WS-DUP-FOUND
+                    MOVE FIRST-NAME TO WS-CA-HELD-FNAME
+                    MOVE LAST-NAME  TO WS-CA-HELD-LNAME
+                    MOVE SALARY     TO WS-CA-HELD-SALARY
+                    MOVE DEPT-CODE  TO WS-CA-HELD-DEPT
+                    MOVE 1 TO WS-CA-LAST-ACTION
+                    SET WS-CA-PENDING-DUP TO TRUE
+                    MOVE LOW-VALUES TO CRUDMAPO
+                    MOVE FNAMEI TO FNAMEO
+                    MOVE LNAMEI TO LNAMEO
+                    MOVE SALARYI TO SALARYO
+                    MOVE DEPTI TO DEPTO
+                    STRING 'POSSIBLE DUPLICATE OF EMP_ID '
+                            WS-DUP-EMPID
+                            ' - PRESS ENTER AGAIN TO CONFIRM.'
+                            DELIMITED BY SIZE
+                            INTO MSGO
+                    END-STRING
+                 ELSE
+                    PERFORM INSERT-NEW-EMPLOYEE
+                 END-IF
+              END-IF
+           ELSE
+              MOVE LOW-VALUES TO CRUDMAPO
+              MOVE WS-EDIT-MSG TO MSGO
+           END-IF.
+
+           EXIT.
+
+       EDIT-CREATE-INPUT.
+
+           MOVE 'Y' TO WS-EDIT-OK
+
+           IF FNAMEI = SPACES
+           OR LNAMEI = SPACES
+           OR SALARYI IS NOT NUMERIC
+           OR DEPTI = SPACES
+              MOVE 'N' TO WS-EDIT-OK
+              MOVE 'FIRST NAME, LAST NAME, SALARY AND DEPT ARE REQUIR
+      -            'ED.'
+                TO WS-EDIT-MSG
+           ELSE
+              MOVE FNAMEI  TO FIRST-NAME
+              MOVE LNAMEI  TO LAST-NAME
+              MOVE SALARYI TO SALARY
+              MOVE DEPTI   TO DEPT-CODE
+
+              PERFORM VALIDATE-SALARY-LIMITS
+              IF WS-EDIT-IS-OK
+                 PERFORM VALIDATE-DEPT-CODE
+              END-IF
+           END-IF.
+
+           EXIT.
+
+       CHECK-DUPLICATE-NAME.
+
+           MOVE ZERO TO WS-DUP-EMPID
+           MOVE 'N'  TO WS-DUP-FOUND-SW
+
+           EXEC SQL
+             SELECT EMP_ID INTO :WS-DUP-EMPID
+               FROM EMPLOYEE
+              WHERE FIRST_NAME = :FIRST-NAME
+                AND LAST_NAME = :LAST-NAME
+              FETCH FIRST 1 ROW ONLY
+           END-EXEC
+
+           IF SQLCODE = 0
+              MOVE 'Y' TO WS-DUP-FOUND-SW
+           END-IF.
+
+           EXIT.
+
+       INSERT-NEW-EMPLOYEE.
+
+           MOVE 'I'        TO ESR-ACTION-CODE
+           MOVE FIRST-NAME TO ESR-FIRST-NAME
+           MOVE LAST-NAME  TO ESR-LAST-NAME
+           MOVE SALARY     TO ESR-SALARY
+           MOVE DEPT-CODE  TO ESR-DEPT-CODE
+
+           PERFORM CALL-EMPSRV
+
+           EVALUATE SQLCODE
+             WHEN 0
+               MOVE ESR-OUT-EMP-ID TO EMP-ID
+               MOVE 'C' TO WS-AUDIT-ACTION
+               PERFORM INSERT-AUDIT-ROW
+               MOVE LOW-VALUES TO CRUDMAPO
+               MOVE 'EMPLOYEE CREATED' TO MSGO
+               MOVE LOW-VALUES TO WS-COMMAREA
+             WHEN OTHER
+               MOVE LOW-VALUES TO CRUDMAPO
+               MOVE SQLCODE TO WS-SQLCODE
+               STRING 'AN ERROR OCCURRED. SQLCODE: '
+                       WS-SQLCODE
+                       DELIMITED BY SIZE
+                       INTO MSGO
+               END-STRING
+               MOVE LOW-VALUES TO WS-COMMAREA
+           END-EVALUATE.
+
+           EXIT.
+
+      ***************************************************
+      *  RETRIEVE                                       *
+      ***************************************************
+       PROCESS-RETRIEVE.
+
+           IF EMPIDI IS NOT NUMERIC
+              MOVE LOW-VALUES TO CRUDMAPO
+              MOVE 'EMPLOYEE ID IS REQUIRED.' TO MSGO
+           ELSE
+              MOVE EMPIDI TO EMP-ID
+              MOVE 'S'    TO ESR-ACTION-CODE
+              MOVE EMP-ID TO ESR-EMP-ID
+
+              PERFORM CALL-EMPSRV
+
+              EVALUATE SQLCODE
+                WHEN 0
+                  MOVE LOW-VALUES TO CRUDMAPO
+                  MOVE ESR-OUT-EMP-ID     TO EMPIDO
+                  MOVE ESR-OUT-FIRST-NAME TO FNAMEO
+                  MOVE ESR-OUT-LAST-NAME  TO LNAMEO
+                  MOVE ESR-OUT-SALARY     TO SALARYO
+                  MOVE ESR-OUT-DEPT-CODE  TO DEPTO
+                  MOVE 'EMPLOYEE RETRIEVED' TO MSGO
+                WHEN 100
+                  MOVE LOW-VALUES TO CRUDMAPO
+                  MOVE 'EMPLOYEE NOT FOUND.' TO MSGO
+                WHEN OTHER
+                  MOVE LOW-VALUES TO CRUDMAPO
+                  MOVE SQLCODE TO WS-SQLCODE
+                  STRING 'AN ERROR OCCURRED. SQLCODE: '
+                          WS-SQLCODE
+                          DELIMITED BY SIZE
+                          INTO MSGO
+                  END-STRING
+              END-EVALUATE
+           END-IF.
+
+           EXIT.
+
+      ***************************************************
+      *  UPDATE - TWO PSEUDO-CONVERSATIONAL TURNS SO A   *
+      *  DEADLOCK/ABEND ON THE SECOND TURN STILL LEAVES  *
+      *  THE KEYED VALUES IN THE COMMAREA FROM THE FIRST *
+      ***************************************************
+       PROCESS-UPDATE.
+
+           IF WS-CA-PENDING-UPDATE AND WS-CA-LAST-ACTION = 3
+              AND WS-CA-LAST-EMPID = EMPIDI
+              PERFORM APPLY-UPDATE
+           ELSE
+              PERFORM EDIT-UPDATE-INPUT
+              IF WS-EDIT-IS-OK
+                 MOVE EMPIDI     TO WS-CA-LAST-EMPID
+                 MOVE FIRST-NAME TO WS-CA-HELD-FNAME
+                 MOVE LAST-NAME  TO WS-CA-HELD-LNAME
+                 MOVE SALARY     TO WS-CA-HELD-SALARY
+                 MOVE DEPT-CODE  TO WS-CA-HELD-DEPT
+                 MOVE 3 TO WS-CA-LAST-ACTION
+                 SET WS-CA-PENDING-UPDATE TO TRUE
+                 MOVE LOW-VALUES TO CRUDMAPO
+                 MOVE EMPIDI     TO EMPIDO
+                 MOVE FIRST-NAME TO FNAMEO
+                 MOVE LAST-NAME  TO LNAMEO
+                 MOVE SALARY     TO SALARYO
+                 MOVE DEPT-CODE  TO DEPTO
+                 MOVE 'PRESS ENTER AGAIN TO APPLY THE UPDATE.' TO MSGO
+              ELSE
+                 MOVE LOW-VALUES TO CRUDMAPO
+                 MOVE WS-EDIT-MSG TO MSGO
+              END-IF
+           END-IF.
+
+           EXIT.
+
+       EDIT-UPDATE-INPUT.
+
+           MOVE 'Y' TO WS-EDIT-OK
+
+           IF FNAMEI = SPACES
+           OR LNAMEI = SPACES
+           OR SALARYI IS NOT NUMERIC
+           OR EMPIDI  IS NOT NUMERIC
+           OR DEPTI = SPACES
+              MOVE 'N' TO WS-EDIT-OK
+              MOVE 'EMPLOYEE ID, FIRST NAME, LAST NAME, SALARY AND D
+      -            'EPT ARE REQUIRED.'
+                TO WS-EDIT-MSG
+           ELSE
+              MOVE EMPIDI  TO EMP-ID
+              MOVE FNAMEI  TO FIRST-NAME
+              MOVE LNAMEI  TO LAST-NAME
+              MOVE SALARYI TO SALARY
+              MOVE DEPTI   TO DEPT-CODE
+
+              PERFORM VALIDATE-SALARY-LIMITS
+              IF WS-EDIT-IS-OK
+                 PERFORM VALIDATE-DEPT-CODE
+              END-IF
+           END-IF.
+
+           EXIT.
+
+       APPLY-UPDATE.
+
+           MOVE EMPIDI              TO EMP-ID
+           MOVE WS-CA-HELD-FNAME    TO FIRST-NAME
+           MOVE WS-CA-HELD-LNAME    TO LAST-NAME
+           MOVE WS-CA-HELD-SALARY   TO SALARY
+           MOVE WS-CA-HELD-DEPT     TO DEPT-CODE
+
+           PERFORM SAVE-SALARY-HISTORY
+
+           MOVE 'U'        TO ESR-ACTION-CODE
+           MOVE EMP-ID     TO ESR-EMP-ID
+           MOVE FIRST-NAME TO ESR-FIRST-NAME
+           MOVE LAST-NAME  TO ESR-LAST-NAME
+           MOVE SALARY     TO ESR-SALARY
+           MOVE DEPT-CODE  TO ESR-DEPT-CODE
+
+           PERFORM CALL-EMPSRV
+
+           EVALUATE SQLCODE
+             WHEN 0
+               MOVE 'U' TO WS-AUDIT-ACTION
+               PERFORM INSERT-AUDIT-ROW
+               MOVE LOW-VALUES TO CRUDMAPO
+               MOVE 'EMPLOYEE UPDATED' TO MSGO
+             WHEN 100
+               MOVE LOW-VALUES TO CRUDMAPO
+               MOVE 'EMPLOYEE NOT FOUND.' TO MSGO
+             WHEN OTHER
+               MOVE LOW-VALUES TO CRUDMAPO
+               MOVE SQLCODE TO WS-SQLCODE
+               STRING 'AN ERROR OCCURRED. SQLCODE: '
+                       WS-SQLCODE
+                       DELIMITED BY SIZE
+                       INTO MSGO
+               END-STRING
+           END-EVALUATE
+
+           MOVE LOW-VALUES TO WS-COMMAREA.
+
+           EXIT.
+
+       SAVE-SALARY-HISTORY.
+
+           EXEC SQL
+             SELECT SALARY INTO :WS-OLD-SALARY
+               FROM EMPLOYEE
+              WHERE EMP_ID = :EMP-ID
+           END-EXEC
+
+           IF SQLCODE = 0
+              MOVE EMP-ID TO HIST-EMPID
+              EXEC SQL
+                INSERT INTO SALARY_HISTORY
+                  (EMP_ID, OLD_SALARY, CHANGED_TS)
+                VALUES
+                  (:HIST-EMPID, :WS-OLD-SALARY, CURRENT TIMESTAMP)
+              END-EXEC
+           END-IF.
+
+           EXIT.
+
+       VALIDATE-SALARY-LIMITS.
+
+           EXEC SQL
+             SELECT MIN_SALARY, MAX_SALARY
+               INTO :WS-MIN-SALARY, :WS-MAX-SALARY
+               FROM SALARY_LIMITS
+              WHERE LIMIT_ID = '1'
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              MOVE 'N' TO WS-EDIT-OK
+              MOVE 'UNABLE TO VERIFY SALARY LIMITS. TRY AGAIN.'
+                TO WS-EDIT-MSG
+           ELSE
+              IF SALARY < WS-MIN-SALARY OR SALARY > WS-MAX-SALARY
+                 MOVE 'N' TO WS-EDIT-OK
+                 MOVE 'SALARY IS OUTSIDE THE ALLOWED RANGE.'
+                   TO WS-EDIT-MSG
+              END-IF
+           END-IF.
+
+           EXIT.
+
+       VALIDATE-DEPT-CODE.
+
+           EXEC SQL
+             SELECT DEPT_CODE INTO :DEPT-CD
+               FROM DEPARTMENT
+              WHERE DEPT_CODE = :DEPT-CODE
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              MOVE 'N' TO WS-EDIT-OK
+              MOVE 'INVALID DEPARTMENT CODE.' TO WS-EDIT-MSG
+           END-IF.
+
+           EXIT.
+
+      ***************************************************
+      *  DELETE - REQUIRES AUTH.DELETE_AUTH AND A SECOND *
+      *  ENTER TO CONFIRM BEFORE THE ROW IS REMOVED      *
+      ***************************************************
+       PROCESS-DELETE.
+
+           IF EMPIDI IS NOT NUMERIC
+              MOVE LOW-VALUES TO CRUDMAPO
+              MOVE 'EMPLOYEE ID IS REQUIRED.' TO MSGO
+           ELSE
+              PERFORM CHECK-DELETE-AUTH
+              IF NOT WS-DELETE-AUTHORIZED
+                 MOVE LOW-VALUES TO CRUDMAPO
+                 MOVE 'NOT AUTHORIZED TO DELETE.' TO MSGO
+                 MOVE LOW-VALUES TO WS-COMMAREA
+              ELSE
+                 IF WS-CA-PENDING-DELETE AND WS-CA-LAST-ACTION = 4
+                    AND WS-CA-LAST-EMPID = EMPIDI
+                    PERFORM CONFIRM-DELETE-EMPLOYEE
+                 ELSE
+                    PERFORM BEGIN-DELETE-CONFIRM
+                 END-IF
+              END-IF
+           END-IF.
+
+           EXIT.
+
+       CHECK-DELETE-AUTH.
+
+           MOVE 'N' TO WS-AUTH-SW
+
+           EXEC SQL
+             SELECT DELETE_AUTH INTO :DELETE-AUTH
+               FROM AUTH
+              WHERE OPER_ID = :EIBOPID
+           END-EXEC
+
+           IF SQLCODE = 0 AND DELETE-AUTH = 'Y'
+              MOVE 'Y' TO WS-AUTH-SW
+           END-IF.
+
+           EXIT.
+
+       BEGIN-DELETE-CONFIRM.
+
+           MOVE EMPIDI TO EMP-ID
+           MOVE 'S'    TO ESR-ACTION-CODE
+           MOVE EMP-ID TO ESR-EMP-ID
+
+           PERFORM CALL-EMPSRV
+
+           EVALUATE SQLCODE
+             WHEN 0
+               MOVE LOW-VALUES TO CRUDMAPO
+               MOVE ESR-OUT-EMP-ID     TO EMPIDO
+               MOVE ESR-OUT-FIRST-NAME TO FNAMEO
+               MOVE ESR-OUT-LAST-NAME  TO LNAMEO
+               MOVE ESR-OUT-SALARY     TO SALARYO
+               MOVE ESR-OUT-DEPT-CODE  TO DEPTO
+               MOVE 'EMPLOYEE FOUND - PRESS ENTER AGAIN TO CONFIRM D
+      -              'ELETE, OR CLEAR TO CANCEL.'
+                 TO MSGO
+               MOVE EMPIDI TO WS-CA-LAST-EMPID
+               MOVE 4 TO WS-CA-LAST-ACTION
+               SET WS-CA-PENDING-DELETE TO TRUE
+             WHEN 100
+               MOVE LOW-VALUES TO CRUDMAPO
+               MOVE 'EMPLOYEE NOT FOUND.' TO MSGO
+               MOVE LOW-VALUES TO WS-COMMAREA
+             WHEN OTHER
+               MOVE LOW-VALUES TO CRUDMAPO
+               MOVE SQLCODE TO WS-SQLCODE
+               STRING 'AN ERROR OCCURRED. SQLCODE: '
+                       WS-SQLCODE
+                       DELIMITED BY SIZE
+                       INTO MSGO
+               END-STRING
+               MOVE LOW-VALUES TO WS-COMMAREA
+           END-EVALUATE.
+
+           EXIT.
+
+       CONFIRM-DELETE-EMPLOYEE.
+
+           MOVE EMPIDI TO EMP-ID
+           MOVE 'D'    TO ESR-ACTION-CODE
+           MOVE EMP-ID TO ESR-EMP-ID
+
+           PERFORM CALL-EMPSRV
+
+           EVALUATE SQLCODE
+             WHEN 0
+               MOVE 'D' TO WS-AUDIT-ACTION
+               PERFORM INSERT-AUDIT-ROW
+               MOVE LOW-VALUES TO CRUDMAPO
+               MOVE 'EMPLOYEE DELETED' TO MSGO
+             WHEN 100
+               MOVE LOW-VALUES TO CRUDMAPO
+               MOVE 'EMPLOYEE NOT FOUND.' TO MSGO
+             WHEN OTHER
+               MOVE LOW-VALUES TO CRUDMAPO
+               MOVE SQLCODE TO WS-SQLCODE
+               STRING 'AN ERROR OCCURRED. SQLCODE: '
+                       WS-SQLCODE
+                       DELIMITED BY SIZE
+                       INTO MSGO
+               END-STRING
+           END-EVALUATE
+
+           MOVE LOW-VALUES TO WS-COMMAREA.
+
+           EXIT.
+
+       INSERT-AUDIT-ROW.
+
+           MOVE EMP-ID      TO AUDIT-EMPID
+
+           EXEC SQL
+             INSERT INTO EMPAUDIT
+               (EMP_ID, ACTION_CODE, TERM_ID, OPER_ID, AUDIT_TS)
+             VALUES
+               (:AUDIT-EMPID, :WS-AUDIT-ACTION, :EIBTRMID, :EIBOPID,
+                CURRENT TIMESTAMP)
+           END-EXEC.
+
+           EXIT.
+
+       CALL-EMPSRV.
+
+           EXEC CICS
+             PUT CONTAINER('EMPREQ')
+             CHANNEL('EMPCHAN')
+             FROM (EMPSRV-REQUEST)
+           END-EXEC
+
+           EXEC CICS
+             LINK PROGRAM('EMPSRV')
+             CHANNEL('EMPCHAN')
+           END-EXEC
+
+           EXEC CICS
+             GET CONTAINER('EMPRESP')
+             CHANNEL('EMPCHAN')
+             INTO (EMPSRV-RESPONSE)
+           END-EXEC
+
+           MOVE ESR-SQLCODE TO SQLCODE.
+
+           EXIT.
+
+      ***************************************************
+      *  BROWSE - SCROLLABLE LIST OF EMPLOYEES, PF7/PF8 *
+      ***************************************************
+       PROCESS-BROWSE-START.
+
+           IF EMPIDI IS NUMERIC
+              MOVE EMPIDI TO WS-CA-BRWS-NEXT-EMPID
+           ELSE
+              MOVE ZERO TO WS-CA-BRWS-NEXT-EMPID
+           END-IF
+
+           SET WS-CA-BROWSE-ACTIVE TO TRUE
+           PERFORM BROWSE-PAGE-FORWARD.
+
+           EXIT.
+
+       BROWSE-PAGE-FORWARD.
+
+           MOVE ZERO TO WS-BR-COUNT
+           MOVE WS-CA-BRWS-NEXT-EMPID TO EMP-ID
+
+           EXEC SQL OPEN BRWSFCSR END-EXEC
+
+           PERFORM FETCH-BROWSE-FWD-ROW
+             VARYING WS-BR-IDX FROM 1 BY 1
+             UNTIL WS-BR-IDX > 5
+
+           EXEC SQL CLOSE BRWSFCSR END-EXEC
+
+           IF WS-BR-COUNT = 0
+              MOVE LOW-VALUES TO BRWSMAPO
+              MOVE 'NO MORE EMPLOYEES.' TO BRMSGO
+           ELSE
+              MOVE WS-BR-EMPID(1) TO WS-CA-BRWS-TOP-EMPID
+              COMPUTE WS-CA-BRWS-NEXT-EMPID =
+                 WS-BR-EMPID(WS-BR-COUNT) + 1
+              PERFORM BUILD-BROWSE-SCREEN
+              MOVE 'PF7=PREVIOUS PAGE  PF8=NEXT PAGE  ENTER=RETURN'
+                TO BRMSGO
+           END-IF.
+
+           EXIT.
+
+       FETCH-BROWSE-FWD-ROW.
+
+           EXEC SQL
+             FETCH BRWSFCSR
+               INTO :EMP-ID, :FIRST-NAME, :LAST-NAME, :SALARY
+           END-EXEC
+
+           IF SQLCODE = 0
+              ADD 1 TO WS-BR-COUNT
+              MOVE EMP-ID     TO WS-BR-EMPID(WS-BR-IDX)
+              MOVE FIRST-NAME TO WS-BR-FNAME(WS-BR-IDX)
+              MOVE LAST-NAME  TO WS-BR-LNAME(WS-BR-IDX)
+              MOVE SALARY     TO WS-BR-SALARY(WS-BR-IDX)
+           END-IF.
+
+           EXIT.
+
+       BROWSE-PAGE-BACKWARD.
+
+           MOVE ZERO TO WS-BR-COUNT
+           MOVE WS-CA-BRWS-TOP-EMPID TO EMP-ID
+
+           EXEC SQL OPEN BRWSBCSR END-EXEC
+
+           PERFORM FETCH-BROWSE-BCK-ROW
+             VARYING WS-BR-IDX FROM 1 BY 1
+             UNTIL WS-BR-IDX > 5
+
+           EXEC SQL CLOSE BRWSBCSR END-EXEC
+
+           IF WS-BR-COUNT = 0
+              MOVE LOW-VALUES TO BRWSMAPO
+              MOVE 'ALREADY AT TOP OF LIST.' TO BRMSGO
+           ELSE
+              PERFORM REVERSE-BROWSE-TABLE
+              MOVE WS-BR-EMPID(1) TO WS-CA-BRWS-TOP-EMPID
+              COMPUTE WS-CA-BRWS-NEXT-EMPID =
+                 WS-BR-EMPID(WS-BR-COUNT) + 1
+              PERFORM BUILD-BROWSE-SCREEN
+              MOVE 'PF7=PREVIOUS PAGE  PF8=NEXT PAGE  ENTER=RETURN'
+                TO BRMSGO
+           END-IF.
+
+           EXIT.
+
+       FETCH-BROWSE-BCK-ROW.
+
+           EXEC SQL
+             FETCH BRWSBCSR
+               INTO :EMP-ID, :FIRST-NAME, :LAST-NAME, :SALARY
+           END-EXEC
+
+           IF SQLCODE = 0
+              ADD 1 TO WS-BR-COUNT
+              MOVE EMP-ID     TO WS-BR-EMPID(WS-BR-IDX)
+              MOVE FIRST-NAME TO WS-BR-FNAME(WS-BR-IDX)
+              MOVE LAST-NAME  TO WS-BR-LNAME(WS-BR-IDX)
+              MOVE SALARY     TO WS-BR-SALARY(WS-BR-IDX)
+           END-IF.
+
+           EXIT.
+
+       REVERSE-BROWSE-TABLE.
+
+           IF WS-BR-COUNT > 1
+              PERFORM SWAP-BROWSE-ROW
+                VARYING WS-BR-IDX FROM 1 BY 1
+                UNTIL WS-BR-IDX > WS-BR-COUNT / 2
+           END-IF.
+
+           EXIT.
+
+       SWAP-BROWSE-ROW.
+
+           COMPUTE WS-BR-JDX = WS-BR-COUNT - WS-BR-IDX + 1
+           MOVE WS-BR-ROW(WS-BR-IDX) TO WS-BR-ROW-TEMP
+           MOVE WS-BR-ROW(WS-BR-JDX) TO WS-BR-ROW(WS-BR-IDX)
+           MOVE WS-BR-ROW-TEMP       TO WS-BR-ROW(WS-BR-JDX).
+
+           EXIT.
+
+       BUILD-BROWSE-SCREEN.
+
+           MOVE LOW-VALUES TO BRWSMAPO
+
+           IF WS-BR-COUNT >= 1
+              MOVE WS-BR-EMPID(1)  TO BREMP1O
+              MOVE WS-BR-FNAME(1)  TO BRFN1O
+              MOVE WS-BR-LNAME(1)  TO BRLN1O
+              MOVE WS-BR-SALARY(1) TO BRSAL1O
+           END-IF
+           IF WS-BR-COUNT >= 2
+              MOVE WS-BR-EMPID(2)  TO BREMP2O
+              MOVE WS-BR-FNAME(2)  TO BRFN2O
+              MOVE WS-BR-LNAME(2)  TO BRLN2O
+              MOVE WS-BR-SALARY(2) TO BRSAL2O
+           END-IF
+           IF WS-BR-COUNT >= 3
+              MOVE WS-BR-EMPID(3)  TO BREMP3O
+              MOVE WS-BR-FNAME(3)  TO BRFN3O
+              MOVE WS-BR-LNAME(3)  TO BRLN3O
+              MOVE WS-BR-SALARY(3) TO BRSAL3O
+           END-IF
+           IF WS-BR-COUNT >= 4
+              MOVE WS-BR-EMPID(4)  TO BREMP4O
+              MOVE WS-BR-FNAME(4)  TO BRFN4O
+              MOVE WS-BR-LNAME(4)  TO BRLN4O
+              MOVE WS-BR-SALARY(4) TO BRSAL4O
+           END-IF
+           IF WS-BR-COUNT >= 5
+              MOVE WS-BR-EMPID(5)  TO BREMP5O
+              MOVE WS-BR-FNAME(5)  TO BRFN5O
+              MOVE WS-BR-LNAME(5)  TO BRLN5O
+              MOVE WS-BR-SALARY(5) TO BRSAL5O
+           END-IF.
+
+           EXIT.
+
+      ***************************************************
+      *  SEARCH BY LAST NAME (FULL OR PARTIAL)          *
+      ***************************************************
+       PROCESS-SEARCH.
+
+           IF LNAMEI = SPACES
+              MOVE LOW-VALUES TO CRUDMAPO
+              MOVE 'LAST NAME IS REQUIRED FOR SEARCH.' TO MSGO
+           ELSE
+              PERFORM SEARCH-BY-LAST-NAME
+              EVALUATE SQLCODE
+                WHEN 0
+                  MOVE LOW-VALUES TO CRUDMAPO
+                  MOVE EMP-ID     TO EMPIDO
+                  MOVE FIRST-NAME TO FNAMEO
+                  MOVE LAST-NAME  TO LNAMEO
+                  MOVE SALARY     TO SALARYO
+                  MOVE DEPT-CODE  TO DEPTO
+                  MOVE 'EMPLOYEE FOUND' TO MSGO
+                WHEN 100
+                  MOVE LOW-VALUES TO CRUDMAPO
+                  MOVE 'NO EMPLOYEE MATCHES THAT LAST NAME.' TO MSGO
+                WHEN OTHER
+                  MOVE LOW-VALUES TO CRUDMAPO
+                  MOVE SQLCODE TO WS-SQLCODE
+                  STRING 'AN ERROR OCCURRED. SQLCODE: '
+                          WS-SQLCODE
+                          DELIMITED BY SIZE
+                          INTO MSGO
+                  END-STRING
+              END-EVALUATE
+           END-IF.
+
+           EXIT.
+
+       SEARCH-BY-LAST-NAME.
+
+           MOVE SPACES TO WS-SEARCH-PATTERN
+           STRING FUNCTION TRIM(LNAMEI) DELIMITED BY SIZE
+                  '%'                   DELIMITED BY SIZE
+                  INTO WS-SEARCH-PATTERN
+           END-STRING
+
+           EXEC SQL
+             SELECT EMP_ID, FIRST_NAME, LAST_NAME, SALARY, DEPT_CODE
+               INTO :EMP-ID, :FIRST-NAME, :LAST-NAME, :SALARY,
+                    :DEPT-CODE
+               FROM EMPLOYEE
+              WHERE LAST_NAME LIKE :WS-SEARCH-PATTERN
+              FETCH FIRST 1 ROW ONLY
+           END-EXEC.
+
+           EXIT.
+
+      ***************************************************
+      *  EXPORT THE CURRENTLY KEYED EMPLOYEE TO A TDQ    *
+      ***************************************************
+       PROCESS-EXPORT.
+
+           IF EMPIDI IS NOT NUMERIC
+              MOVE LOW-VALUES TO CRUDMAPO
+              MOVE 'RETRIEVE AN EMPLOYEE ID BEFORE EXPORTING.' TO MSGO
+           ELSE
+              MOVE EMPIDI TO EMP-ID
+              MOVE 'S'    TO ESR-ACTION-CODE
+              MOVE EMP-ID TO ESR-EMP-ID
+
+              PERFORM CALL-EMPSRV
+
+              EVALUATE SQLCODE
+                WHEN 0
+                  MOVE ESR-OUT-EMP-ID     TO WS-EXP-EMPID
+                  MOVE ESR-OUT-FIRST-NAME TO WS-EXP-FNAME
+                  MOVE ESR-OUT-LAST-NAME  TO WS-EXP-LNAME
+                  MOVE ESR-OUT-SALARY     TO WS-EXP-SALARY
+                  MOVE ESR-OUT-DEPT-CODE  TO WS-EXP-DEPT
+
+                  EXEC CICS
+                    WRITEQ TD
+                    QUEUE('EMPX')
+                    FROM (WS-EXPORT-RECORD)
+                    LENGTH(49)
+                  END-EXEC
+
+                  MOVE LOW-VALUES TO CRUDMAPO
+                  MOVE ESR-OUT-EMP-ID     TO EMPIDO
+                  MOVE ESR-OUT-FIRST-NAME TO FNAMEO
+                  MOVE ESR-OUT-LAST-NAME  TO LNAMEO
+                  MOVE ESR-OUT-SALARY     TO SALARYO
+                  MOVE ESR-OUT-DEPT-CODE  TO DEPTO
+                  MOVE 'EMPLOYEE EXPORTED TO EMPX' TO MSGO
+                WHEN 100
+                  MOVE LOW-VALUES TO CRUDMAPO
+                  MOVE 'EMPLOYEE NOT FOUND.' TO MSGO
+                WHEN OTHER
+                  MOVE LOW-VALUES TO CRUDMAPO
+                  MOVE SQLCODE TO WS-SQLCODE
+                  STRING 'AN ERROR OCCURRED. SQLCODE: '
+                          WS-SQLCODE
+                          DELIMITED BY SIZE
+                          INTO MSGO
+                  END-STRING
+              END-EVALUATE
+           END-IF.
+
+           EXIT.
