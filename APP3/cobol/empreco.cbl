@@ -0,0 +1,228 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. EMPRECO.
+000030 AUTHOR. D RENWICK.
+000040 INSTALLATION. APP3 PAYROLL SYSTEMS.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED.
+000070****************************************************************
+000080*                                                              *
+000090*    PROGRAM  : EMPRECO                                       *
+000100*    FUNCTION : RECONCILES THE EMPLOYEE TABLE AGAINST THE      *
+000110*               STORED CONTROL TOTALS IN EMPCTLTOT.  COUNTS    *
+000120*               AND SUMS EMPLOYEE, COMPARES TO THE CONTROL     *
+000130*               ROW, FLAGS ANY DISCREPANCY AND REFRESHES THE   *
+000140*               CONTROL ROW FOR THE NEXT RUN.                  *
+000150*    CALLED BY: JOB EMPRECOJ, STEP STEP010.                    *
+000160*                                                              *
+000170****************************************************************
+000180*    MODIFICATION HISTORY
+000190*    --------------------
+000200*    08/08/2026  DLR  INITIAL VERSION.
+000210****************************************************************
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT RECFILE   ASSIGN TO RECOUT
+000260            ORGANIZATION IS SEQUENTIAL.
+000270
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  RECFILE
+000310     RECORDING MODE IS F
+000320     LABEL RECORDS ARE STANDARD.
+000330 01  REC-RECORD                     PIC X(80).
+000340
+000350 WORKING-STORAGE SECTION.
+000360****************************************************************
+000370*    SWITCHES                                                  *
+000380****************************************************************
+000390 01  WS-SWITCHES.
+000400     05  WS-SW-CTL-FOUND            PIC X(01) VALUE 'N'.
+000410         88  WS-CTL-ROW-FOUND           VALUE 'Y'.
+000420     05  WS-SW-OUT-OF-BALANCE       PIC X(01) VALUE 'N'.
+000430         88  WS-OUT-OF-BALANCE          VALUE 'Y'.
+000440
+000450****************************************************************
+000460*    WORKING ACCUMULATORS                                      *
+000470****************************************************************
+000480 01  WS-COMPUTED-COUNT             PIC S9(09) USAGE COMP
+000490                                        VALUE ZERO.
+000500 01  WS-COMPUTED-SALARY-TOTAL      PIC S9(09) USAGE COMP
+000510                                        VALUE ZERO.
+000520 01  WS-COUNT-DIFFERENCE           PIC S9(09) USAGE COMP
+000530                                        VALUE ZERO.
+000540 01  WS-SALARY-DIFFERENCE          PIC S9(09) USAGE COMP
+000550                                        VALUE ZERO.
+000560
+000570****************************************************************
+000580*    REPORT LINE LAYOUTS                                       *
+000590****************************************************************
+000600 01  WS-REPORT-LINE-1.
+000610     05  FILLER                     PIC X(27) VALUE
+000620         'EMPRECO - CONTROL TOTAL REC'.
+000630     05  FILLER                     PIC X(53) VALUE SPACES.
+000640
+000650 01  WS-REPORT-LINE-2.
+000660     05  FILLER                     PIC X(17) VALUE
+000670         'EMPLOYEE ROWS   :'.
+000680     05  WS-RL2-COMPUTED            PIC ZZZ,ZZZ,ZZ9.
+000690     05  FILLER                     PIC X(06) VALUE SPACES.
+000700     05  FILLER                     PIC X(10) VALUE 'STORED   :'.
+000710     05  WS-RL2-STORED              PIC ZZZ,ZZZ,ZZ9.
+000720     05  FILLER                     PIC X(21) VALUE SPACES.
+000730
+000740 01  WS-REPORT-LINE-3.
+000750     05  FILLER                     PIC X(17) VALUE
+000760         'SALARY TOTAL    :'.
+000770     05  WS-RL3-COMPUTED            PIC ZZZ,ZZZ,ZZ9.
+000780     05  FILLER                     PIC X(06) VALUE SPACES.
+000790     05  FILLER                     PIC X(10) VALUE 'STORED   :'.
+000800     05  WS-RL3-STORED              PIC ZZZ,ZZZ,ZZ9.
+000810     05  FILLER                     PIC X(21) VALUE SPACES.
+000820
+000830 01  WS-REPORT-LINE-4.
+000840     05  FILLER                     PIC X(80) VALUE SPACES.
+000850
+000860 01  WS-BLANK-LINE                  PIC X(80) VALUE SPACES.
+000870
+000880     EXEC SQL
+000890       INCLUDE SQLCA
+000900     END-EXEC.
+000910
+000920     EXEC SQL
+000930       INCLUDE EMPLOYEE
+000940     END-EXEC.
+000950
+000960     EXEC SQL
+000970       INCLUDE CTLTOTAL
+000980     END-EXEC.
+000990
+001000 PROCEDURE DIVISION.
+001010
+001020 0000-MAINLINE.
+001030     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+001040     PERFORM 2000-COMPUTE-TOTALS    THRU 2000-EXIT
+001050     PERFORM 3000-COMPARE-TOTALS    THRU 3000-EXIT
+001060     PERFORM 4000-WRITE-REPORT      THRU 4000-EXIT
+001070     PERFORM 5000-REFRESH-CONTROL   THRU 5000-EXIT
+001080     PERFORM 8000-TERMINATE         THRU 8000-EXIT
+001090     GO TO 9999-EXIT.
+001100
+001110****************************************************************
+001120*    1000-INITIALIZE - OPEN THE REPORT FILE, READ CONTROL ROW   *
+001130****************************************************************
+001140 1000-INITIALIZE.
+001150     OPEN OUTPUT RECFILE
+001160
+001170     MOVE '1' TO CTL-ID
+001180
+001190     EXEC SQL
+001200       SELECT ROW_COUNT, SALARY_TOTAL, AS_OF_TS
+001210         INTO :ROW-COUNT, :SALARY-TOTAL, :AS-OF-TS
+001220         FROM EMPCTLTOT
+001230        WHERE CTL_ID = :CTL-ID
+001240     END-EXEC
+001250
+001260     IF SQLCODE = 0
+001270        SET WS-CTL-ROW-FOUND TO TRUE
+001280     ELSE
+001290        MOVE ZERO TO ROW-COUNT
+001300        MOVE ZERO TO SALARY-TOTAL
+001310     END-IF.
+001320 1000-EXIT.
+001330     EXIT.
+001340
+001350****************************************************************
+001360*    2000-COMPUTE-TOTALS - COUNT AND SUM THE EMPLOYEE TABLE     *
+001370****************************************************************
+001380 2000-COMPUTE-TOTALS.
+001390     EXEC SQL
+001400       SELECT COUNT(*), SUM(SALARY)
+001410         INTO :WS-COMPUTED-COUNT, :WS-COMPUTED-SALARY-TOTAL
+001420         FROM EMPLOYEE
+001430     END-EXEC.
+001440 2000-EXIT.
+001450     EXIT.
+001460
+001470****************************************************************
+001480*    3000-COMPARE-TOTALS - FLAG A DISCREPANCY, IF ANY           *
+001490****************************************************************
+001500 3000-COMPARE-TOTALS.
+001510     COMPUTE WS-COUNT-DIFFERENCE =
+001520         WS-COMPUTED-COUNT - ROW-COUNT
+001530     COMPUTE WS-SALARY-DIFFERENCE =
+001540         WS-COMPUTED-SALARY-TOTAL - SALARY-TOTAL
+001550
+001560     IF WS-COUNT-DIFFERENCE NOT = ZERO OR
+001570        WS-SALARY-DIFFERENCE NOT = ZERO
+001580        SET WS-OUT-OF-BALANCE TO TRUE
+001590     END-IF.
+001600 3000-EXIT.
+001610     EXIT.
+001620
+001630****************************************************************
+001640*    4000-WRITE-REPORT - WRITE THE RECONCILIATION REPORT        *
+001650****************************************************************
+001660 4000-WRITE-REPORT.
+001670     WRITE REC-RECORD FROM WS-REPORT-LINE-1
+001680     WRITE REC-RECORD FROM WS-BLANK-LINE
+001690
+001700     MOVE WS-COMPUTED-COUNT TO WS-RL2-COMPUTED
+001710     MOVE ROW-COUNT         TO WS-RL2-STORED
+001720     WRITE REC-RECORD FROM WS-REPORT-LINE-2
+001730
+001740     MOVE WS-COMPUTED-SALARY-TOTAL TO WS-RL3-COMPUTED
+001750     MOVE SALARY-TOTAL             TO WS-RL3-STORED
+001760     WRITE REC-RECORD FROM WS-REPORT-LINE-3
+001770
+001780     WRITE REC-RECORD FROM WS-BLANK-LINE
+001790
+001800     IF WS-OUT-OF-BALANCE
+001810        MOVE '*** OUT OF BALANCE - SEE EMP CONTROL GROUP ***'
+001820            TO WS-REPORT-LINE-4
+001830        WRITE REC-RECORD FROM WS-REPORT-LINE-4
+001840     ELSE
+001850        MOVE 'IN BALANCE'
+001860            TO WS-REPORT-LINE-4
+001870        WRITE REC-RECORD FROM WS-REPORT-LINE-4
+001880     END-IF.
+001890 4000-EXIT.
+001900     EXIT.
+001910
+001920****************************************************************
+001930*    5000-REFRESH-CONTROL - RESTATE THE CONTROL ROW FOR THE     *
+001940*    NEXT RUN, REGARDLESS OF WHETHER THIS RUN BALANCED          *
+001950****************************************************************
+001960 5000-REFRESH-CONTROL.
+001970     IF WS-CTL-ROW-FOUND
+001980        EXEC SQL
+001990          UPDATE EMPCTLTOT
+002000             SET ROW_COUNT = :WS-COMPUTED-COUNT,
+002010                 SALARY_TOTAL = :WS-COMPUTED-SALARY-TOTAL,
+002020                 AS_OF_TS = CURRENT TIMESTAMP
+002030           WHERE CTL_ID = :CTL-ID
+002040        END-EXEC
+002050     ELSE
+002060        EXEC SQL
+002070          INSERT INTO EMPCTLTOT
+002080              (CTL_ID, ROW_COUNT, SALARY_TOTAL, AS_OF_TS)
+002090          VALUES
+002100              (:CTL-ID, :WS-COMPUTED-COUNT,
+002110               :WS-COMPUTED-SALARY-TOTAL, CURRENT TIMESTAMP)
+002120        END-EXEC
+002130     END-IF.
+002140 5000-EXIT.
+002150     EXIT.
+002160
+002170****************************************************************
+002180*    8000-TERMINATE - COMMIT AND CLOSE UP                       *
+002190****************************************************************
+002200 8000-TERMINATE.
+002210     EXEC SQL COMMIT END-EXEC
+002220
+002230     CLOSE RECFILE.
+002240 8000-EXIT.
+002250     EXIT.
+002260
+002270 9999-EXIT.
+002280     GOBACK.
