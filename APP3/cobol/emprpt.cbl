@@ -0,0 +1,259 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. EMPRPT.
+000030 AUTHOR. D RENWICK.
+000040 INSTALLATION. APP3 PAYROLL SYSTEMS.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED.
+000070****************************************************************
+000080*                                                              *
+000090*    PROGRAM  : EMPRPT                                        *
+000100*    FUNCTION : PRINTS THE PAGINATED EMPLOYEE ROSTER REPORT,   *
+000110*               SORTED BY LAST NAME, WITH A SALARY SUBTOTAL    *
+000120*               AT THE BOTTOM OF EACH PAGE AND A GRAND TOTAL   *
+000130*               AT THE END OF THE REPORT.                     *
+000140*    CALLED BY: JOB EMPRPTJ, STEP STEP010.                     *
+000150*                                                              *
+000160****************************************************************
+000170*    MODIFICATION HISTORY
+000180*    --------------------
+000190*    08/08/2026  DLR  INITIAL VERSION.
+000200****************************************************************
+000210 ENVIRONMENT DIVISION.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT RPTFILE  ASSIGN TO RPTOUT
+000250            ORGANIZATION IS SEQUENTIAL.
+000260
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290 FD  RPTFILE
+000300     RECORDING MODE IS F
+000310     LABEL RECORDS ARE STANDARD.
+000320 01  RPT-RECORD                     PIC X(133).
+000330
+000340 WORKING-STORAGE SECTION.
+000350****************************************************************
+000360*    SWITCHES AND COUNTERS                                     *
+000370****************************************************************
+000380 01  WS-SWITCHES.
+000390     05  WS-SW-EOF                  PIC X(01) VALUE 'N'.
+000400         88  WS-EOF-EMPLOYEES           VALUE 'Y'.
+000410
+000420 01  WS-COUNTERS.
+000430     05  WS-LINE-COUNT              PIC 9(02) USAGE COMP
+000440                                         VALUE ZERO.
+000450     05  WS-PAGE-NUMBER             PIC 9(04) USAGE COMP
+000460                                         VALUE ZERO.
+000470     05  WS-MAX-LINES-PER-PAGE      PIC 9(02) VALUE 15.
+000480     05  WS-EMPLOYEE-COUNT          PIC 9(05) USAGE COMP
+000490                                         VALUE ZERO.
+000500
+000510 01  WS-ACCUMULATORS.
+000520     05  WS-PAGE-SALARY-TOTAL       PIC S9(09) USAGE COMP
+000530                                         VALUE ZERO.
+000540     05  WS-GRAND-SALARY-TOTAL      PIC S9(09) USAGE COMP
+000550                                         VALUE ZERO.
+000560
+000570****************************************************************
+000580*    PRINT LINE LAYOUTS                                        *
+000590****************************************************************
+000600 01  WS-HEADING-LINE-1.
+000610     05  FILLER                     PIC X(01) VALUE '1'.
+000620     05  FILLER                     PIC X(31) VALUE
+000630         'EMP1 PAYROLL - EMPLOYEE ROSTER'.
+000640     05  FILLER                     PIC X(10) VALUE SPACES.
+000650     05  FILLER                     PIC X(05) VALUE 'PAGE '.
+000660     05  WS-H1-PAGE-NUMBER          PIC ZZZ9.
+000670     05  FILLER                     PIC X(82) VALUE SPACES.
+000680
+000690 01  WS-HEADING-LINE-2.
+000700     05  FILLER                     PIC X(01) VALUE SPACE.
+000710     05  FILLER                     PIC X(07) VALUE 'EMP ID '.
+000720     05  FILLER                     PIC X(16) VALUE
+000730         'FIRST NAME      '.
+000740     05  FILLER                     PIC X(16) VALUE
+000750         'LAST NAME       '.
+000760     05  FILLER                     PIC X(05) VALUE 'DEPT '.
+000770     05  FILLER                     PIC X(08) VALUE 'SALARY  '.
+000780     05  FILLER                     PIC X(80) VALUE SPACES.
+000790
+000800 01  WS-DETAIL-LINE.
+000810     05  FILLER                     PIC X(01) VALUE SPACE.
+000820     05  WS-DT-EMP-ID               PIC 9(05).
+000830     05  FILLER                     PIC X(02) VALUE SPACES.
+000840     05  WS-DT-FIRST-NAME           PIC X(15).
+000850     05  FILLER                     PIC X(01) VALUE SPACE.
+000860     05  WS-DT-LAST-NAME            PIC X(15).
+000870     05  FILLER                     PIC X(01) VALUE SPACE.
+000880     05  WS-DT-DEPT-CODE            PIC X(03).
+000890     05  FILLER                     PIC X(02) VALUE SPACES.
+000900     05  WS-DT-SALARY               PIC ZZZ,ZZZ,ZZ9.
+000910     05  FILLER                     PIC X(66) VALUE SPACES.
+000920
+000930 01  WS-PAGE-TOTAL-LINE.
+000940     05  FILLER                     PIC X(01) VALUE SPACE.
+000950     05  FILLER                     PIC X(21) VALUE
+000960         'PAGE SALARY SUBTOTAL'.
+000970     05  FILLER                     PIC X(03) VALUE SPACES.
+000980     05  WS-PT-SALARY-TOTAL         PIC ZZ,ZZZ,ZZ9.
+000990     05  FILLER                     PIC X(98) VALUE SPACES.
+001000
+001010 01  WS-GRAND-TOTAL-LINE.
+001020     05  FILLER                     PIC X(01) VALUE SPACE.
+001030     05  FILLER                     PIC X(21) VALUE
+001040         'REPORT GRAND TOTAL   '.
+001050     05  FILLER                     PIC X(03) VALUE SPACES.
+001060     05  WS-GT-SALARY-TOTAL         PIC ZZ,ZZZ,ZZ9.
+001070     05  FILLER                     PIC X(98) VALUE SPACES.
+001080
+001090 01  WS-BLANK-LINE                  PIC X(133) VALUE SPACES.
+001100
+001110     EXEC SQL
+001120       INCLUDE SQLCA
+001130     END-EXEC.
+001140
+001150     EXEC SQL
+001160       INCLUDE EMPLOYEE
+001170     END-EXEC.
+001180
+001190 PROCEDURE DIVISION.
+001200
+001210 0000-MAINLINE.
+001220     PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+001230     PERFORM 2000-PRINT-REPORT    THRU 2000-EXIT
+001240         UNTIL WS-EOF-EMPLOYEES
+001250     PERFORM 8000-TERMINATE       THRU 8000-EXIT
+001260     GO TO 9999-EXIT.
+001270
+001280****************************************************************
+001290*    1000-INITIALIZE - OPEN FILES, OPEN CURSOR, PRIME EOF       *
+001300****************************************************************
+001310 1000-INITIALIZE.
+001320     OPEN OUTPUT RPTFILE
+001330
+001340     EXEC SQL
+001350       DECLARE EMPCSR CURSOR FOR
+001360       SELECT EMP_ID, FIRST_NAME, LAST_NAME, SALARY, DEPT_CODE
+001370         FROM EMPLOYEE
+001380        ORDER BY LAST_NAME
+001390     END-EXEC
+001400
+001410     EXEC SQL OPEN EMPCSR END-EXEC
+001420
+001430     PERFORM 2100-FETCH-EMPLOYEE THRU 2100-EXIT.
+001440 1000-EXIT.
+001450     EXIT.
+001460
+001470****************************************************************
+001480*    2000-PRINT-REPORT - ONE DETAIL LINE PER EMPLOYEE ROW       *
+001490****************************************************************
+001500 2000-PRINT-REPORT.
+001510     IF WS-PAGE-NUMBER = ZERO
+001520        PERFORM 2300-PAGE-BREAK THRU 2300-EXIT
+001530     END-IF
+001540
+001550     ADD 1 TO WS-LINE-COUNT
+001560     IF WS-LINE-COUNT > WS-MAX-LINES-PER-PAGE
+001570        PERFORM 2300-PAGE-BREAK THRU 2300-EXIT
+001580        ADD 1 TO WS-LINE-COUNT
+001590     END-IF
+001600
+001610     PERFORM 2200-WRITE-DETAIL-LINE THRU 2200-EXIT
+001620
+001630     ADD SALARY TO WS-PAGE-SALARY-TOTAL
+001640     ADD SALARY TO WS-GRAND-SALARY-TOTAL
+001650     ADD 1 TO WS-EMPLOYEE-COUNT
+001660
+001670     PERFORM 2100-FETCH-EMPLOYEE THRU 2100-EXIT.
+001680 2000-EXIT.
+001690     EXIT.
+001700
+001710****************************************************************
+001720*    2100-FETCH-EMPLOYEE - GET THE NEXT ROW, SET EOF ON END     *
+001730****************************************************************
+001740 2100-FETCH-EMPLOYEE.
+001750     EXEC SQL
+001760       FETCH EMPCSR
+001770        INTO :EMP-ID, :FIRST-NAME, :LAST-NAME, :SALARY,
+001780             :DEPT-CODE
+001790     END-EXEC
+001800
+001810     IF SQLCODE NOT = 0
+001820        MOVE 'Y' TO WS-SW-EOF
+001830     END-IF.
+001840 2100-EXIT.
+001850     EXIT.
+001860
+001870****************************************************************
+001880*    2200-WRITE-DETAIL-LINE - FORMAT AND WRITE ONE EMPLOYEE     *
+001890****************************************************************
+001900 2200-WRITE-DETAIL-LINE.
+001910     MOVE SPACES       TO WS-DETAIL-LINE
+001920     MOVE EMP-ID       TO WS-DT-EMP-ID
+001930     MOVE FIRST-NAME   TO WS-DT-FIRST-NAME
+001940     MOVE LAST-NAME    TO WS-DT-LAST-NAME
+001950     MOVE DEPT-CODE    TO WS-DT-DEPT-CODE
+001960     MOVE SALARY       TO WS-DT-SALARY
+001970
+001980     WRITE RPT-RECORD FROM WS-DETAIL-LINE.
+001990 2200-EXIT.
+002000     EXIT.
+002010
+002020****************************************************************
+002030*    2300-PAGE-BREAK - CLOSE OUT THE OLD PAGE, START A NEW ONE  *
+002040****************************************************************
+002050 2300-PAGE-BREAK.
+002060     IF WS-PAGE-NUMBER NOT = ZERO
+002070        PERFORM 2310-WRITE-PAGE-SUBTOTAL THRU 2310-EXIT
+002080     END-IF
+002090
+002100     ADD 1 TO WS-PAGE-NUMBER
+002110     MOVE ZERO TO WS-LINE-COUNT
+002120     MOVE ZERO TO WS-PAGE-SALARY-TOTAL
+002130
+002140     PERFORM 2320-WRITE-PAGE-HEADER THRU 2320-EXIT.
+002150 2300-EXIT.
+002160     EXIT.
+002170
+002180****************************************************************
+002190*    2310-WRITE-PAGE-SUBTOTAL                                  *
+002200****************************************************************
+002210 2310-WRITE-PAGE-SUBTOTAL.
+002220     MOVE WS-PAGE-SALARY-TOTAL TO WS-PT-SALARY-TOTAL
+002230     WRITE RPT-RECORD FROM WS-BLANK-LINE
+002240     WRITE RPT-RECORD FROM WS-PAGE-TOTAL-LINE.
+002250 2310-EXIT.
+002260     EXIT.
+002270
+002280****************************************************************
+002290*    2320-WRITE-PAGE-HEADER                                    *
+002300****************************************************************
+002310 2320-WRITE-PAGE-HEADER.
+002320     MOVE WS-PAGE-NUMBER TO WS-H1-PAGE-NUMBER
+002330     WRITE RPT-RECORD FROM WS-HEADING-LINE-1
+002340         AFTER ADVANCING PAGE
+002350     WRITE RPT-RECORD FROM WS-HEADING-LINE-2
+002360     WRITE RPT-RECORD FROM WS-BLANK-LINE.
+002370 2320-EXIT.
+002380     EXIT.
+002390
+002400****************************************************************
+002410*    8000-TERMINATE - FINAL SUBTOTAL, GRAND TOTAL, CLOSE UP     *
+002420****************************************************************
+002430 8000-TERMINATE.
+002440     IF WS-EMPLOYEE-COUNT > ZERO
+002450        PERFORM 2310-WRITE-PAGE-SUBTOTAL THRU 2310-EXIT
+002460     END-IF
+002470
+002480     MOVE WS-GRAND-SALARY-TOTAL TO WS-GT-SALARY-TOTAL
+002490     WRITE RPT-RECORD FROM WS-BLANK-LINE
+002500     WRITE RPT-RECORD FROM WS-GRAND-TOTAL-LINE
+002510
+002520     EXEC SQL CLOSE EMPCSR END-EXEC
+002530
+002540     CLOSE RPTFILE.
+002550 8000-EXIT.
+002560     EXIT.
+002570
+002580 9999-EXIT.
+002590     GOBACK.
