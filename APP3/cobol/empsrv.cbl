@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPSRV.
+
+      ***************************************************
+      *   CICS DB2 COBOL PROGRAM THAT PERFORMS THE RAW  *
+      *   INSERT/SELECT/UPDATE/DELETE AGAINST TABLE      *
+      *   EMPLOYEE ON BEHALF OF A CALLING PROGRAM.       *
+      *   CRUDPGM LINKS TO THIS PROGRAM OVER THE EMPCHAN *
+      *   CHANNEL SO ANY OTHER CICS PROGRAM CAN REACH    *
+      *   EMPLOYEE MAINTENANCE WITHOUT DRIVING CRUDMAP.  *
+      *   (A CICS WEB SERVICES PIPELINE/URIMAP BOUND TO  *
+      *   THIS CHANNEL INTERFACE IS HOW THIS GETS A JSON *
+      *   BINDING - THAT PART IS CICS CONFIGURATION, NOT *
+      *   COBOL SOURCE.)                                 *
+      ***************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-SQLCODE  PIC -999.
+
+       COPY EMPSRVIO.
+
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE EMPLOYEE
+           END-EXEC.
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA PIC X(1).
+
+       PROCEDURE DIVISION.
+
+           EXEC CICS
+             GET CONTAINER('EMPREQ')
+             CHANNEL('EMPCHAN')
+             INTO (EMPSRV-REQUEST)
+           END-EXEC
+
+           EVALUATE ESR-ACTION-CODE
+             WHEN 'I'
+               PERFORM INSERT-EMPLOYEE-ROW
+             WHEN 'S'
+               PERFORM SELECT-EMPLOYEE-ROW
+             WHEN 'U'
+               PERFORM UPDATE-EMPLOYEE-ROW
+             WHEN 'D'
+               PERFORM DELETE-EMPLOYEE-ROW
+             WHEN OTHER
+               MOVE -1 TO SQLCODE
+           END-EVALUATE
+
+           MOVE SQLCODE TO ESR-SQLCODE
+
+           EXEC CICS
+             PUT CONTAINER('EMPRESP')
+             CHANNEL('EMPCHAN')
+             FROM (EMPSRV-RESPONSE)
+           END-EXEC
+
+           EXEC CICS
+             RETURN
+           END-EXEC.
+
+       INSERT-EMPLOYEE-ROW.
+
+           MOVE ESR-FIRST-NAME TO FIRST-NAME
+           MOVE ESR-LAST-NAME  TO LAST-NAME
+           MOVE ESR-SALARY     TO SALARY
+           MOVE ESR-DEPT-CODE  TO DEPT-CODE
+
+      *    EMP_ID IS ASSIGNED BY A TRIGGER ON EMPLOYEE, NOT SUPPLIED
+      *    BY THIS INSERT. SELECT ... FROM FINAL TABLE CAPTURES THE
+      *    TRIGGER-ASSIGNED VALUE FOR THE ROW JUST INSERTED, IN THE
+      *    SAME STATEMENT, SO A DUPLICATE FIRST/LAST NAME ELSEWHERE
+      *    IN EMPLOYEE CAN NEVER MAKE THIS RETURN THE WRONG EMP_ID.
+           EXEC SQL
+             SELECT EMP_ID INTO :EMP-ID
+               FROM FINAL TABLE (
+                 INSERT INTO EMPLOYEE
+                   (FIRST_NAME, LAST_NAME, SALARY, DEPT_CODE)
+                 VALUES
+                   (:FIRST-NAME, :LAST-NAME, :SALARY, :DEPT-CODE)
+               )
+           END-EXEC
+
+           IF SQLCODE = 0
+              MOVE EMP-ID TO ESR-OUT-EMP-ID
+           END-IF.
+
+           EXIT.
+
+       SELECT-EMPLOYEE-ROW.
+
+           MOVE ESR-EMP-ID TO EMP-ID
+
+           EXEC SQL
+             SELECT FIRST_NAME,
+                    LAST_NAME,
+                    SALARY,
+                    DEPT_CODE
+               INTO :FIRST-NAME,
+                    :LAST-NAME,
+                    :SALARY,
+                    :DEPT-CODE
+               FROM EMPLOYEE
+              WHERE EMP_ID = :EMP-ID
+           END-EXEC
+
+           MOVE EMP-ID     TO ESR-OUT-EMP-ID
+           MOVE FIRST-NAME TO ESR-OUT-FIRST-NAME
+           MOVE LAST-NAME  TO ESR-OUT-LAST-NAME
+           MOVE SALARY     TO ESR-OUT-SALARY
+           MOVE DEPT-CODE  TO ESR-OUT-DEPT-CODE
+
+           EXIT.
+
+       UPDATE-EMPLOYEE-ROW.
+
+           MOVE ESR-EMP-ID     TO EMP-ID
+           MOVE ESR-FIRST-NAME TO FIRST-NAME
+           MOVE ESR-LAST-NAME  TO LAST-NAME
+           MOVE ESR-SALARY     TO SALARY
+           MOVE ESR-DEPT-CODE  TO DEPT-CODE
+
+           EXEC SQL
+              UPDATE EMPLOYEE
+              SET FIRST_NAME = :FIRST-NAME,
+                  LAST_NAME = :LAST-NAME,
+                  SALARY = :SALARY,
+                  DEPT_CODE = :DEPT-CODE
+              WHERE EMP_ID = :EMP-ID
+           END-EXEC
+
+           EXIT.
+
+       DELETE-EMPLOYEE-ROW.
+
+           MOVE ESR-EMP-ID TO EMP-ID
+
+           EXEC SQL
+              DELETE FROM EMPLOYEE
+              WHERE EMP_ID = :EMP-ID
+           END-EXEC
+
+           EXIT.
